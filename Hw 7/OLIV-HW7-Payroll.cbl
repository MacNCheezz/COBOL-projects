@@ -1,205 +1,526 @@
-      ******************************************************************
-      * Author: McCarthy Oliveira
-      * Date: 10/7/19
-      * Purpose: Print payroll including dues and taxes
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROLL.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PAYROLL-LIST
-           ASSIGN TO
-         'D:\COBOL\MIS 280 Homework\Homework #7\OLIV-HW7-PayrollIn.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT LIST-OUT
-           ASSIGN TO
-         'D:\COBOL\MIS 280 Homework\Homework #7\OLIV-HW7-PayrollOut.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PAYROLL-LIST.
-       01  REC-IN.
-           05  NUM-IN              PIC X(5).
-           05  NAME-IN             PIC X(20).
-           05  SALARY-IN           PIC 9999999.
-           05  UNION-IN            PIC 999V99.
-           05  INSUR-IN            PIC 999V99.
-       FD  LIST-OUT.
-       01  REC-OUT.
-           05                      PIC X(2).
-           05  NUM-OUT             PIC X(5).
-           05                      PIC X(3).
-           05  NAME-OUT            PIC X(20).
-           05                      PIC X(2).
-           05  SALARY-PRINT        PIC $Z,ZZZ,ZZZ.99.
-           05                      PIC X(3).
-           05  UNION-OUT           PIC $ZZZ.99.
-           05                      PIC X(2).
-           05  INSUR-OUT           PIC $ZZZ.99.
-           05                      PIC X(2).
-           05  FICA-OUT            PIC $ZZZ,ZZZ.99.
-           05                      PIC X(2).
-           05  IBT-OUT             PIC $Z,ZZZ,ZZZ.99.
-           05                      PIC X(2).
-           05  FED-OUT             PIC $Z,ZZZ,ZZZ.99.
-           05                      PIC X(2).
-           05  STATE-OUT           PIC $ZZZ,ZZZ.99.
-           05                      PIC X(2).
-           05  SALARY-OUT          PIC $Z,ZZZ,ZZZ.99.
-           05                      PIC X(5).
-      *>      ==============================================
-           05  SALARY-RAISE-OUT    PIC $Z,ZZZ,ZZZ.99.
-           05                      PIC X(2).
-           05  UNION-OUT2          PIC $ZZZ.99.
-           05                      PIC X(2).
-           05  INSUR-OUT2          PIC $ZZZ.99.
-           05                      PIC X(2).
-           05  FICA-OUT2           PIC $ZZZ,ZZZ.99.
-           05                      PIC X(2).
-           05  IBT-OUT2            PIC $Z,ZZZ,ZZZ.99.
-           05                      PIC X(2).
-           05  FED-OUT2            PIC $Z,ZZZ,ZZZ.99.
-           05                      PIC X(2).
-           05  STATE-OUT2          PIC $ZZZ,ZZZ.99.
-           05                      PIC X(2).
-           05  NEW-SALARY-OUT      PIC $Z,ZZZ,ZZZ.99.
-       WORKING-STORAGE SECTION.
-       01  MORE-DATA               PIC XXX VALUE 'YES'.
-       01  HEADER-1.
-           05                      PIC X(20).
-           05                      PIC X(14) VALUE 'PAYROLL REPORT'.
-       01  HEADER-2.
-           05                      PIC X(50) VALUE
-               ' EMPLOYEE         NAME             CURRENT        '.
-           05                      PIC X(53) VALUE
-               'OLD      OLD       FICA           IBT             FED'.
-           05                      PIC X(29) VALUE
-               '         STATE        OLD NET'.
-      *>         ====================================
-           05                      PIC X(25) VALUE
-               '    |||    RAISED        '.
-            05                      PIC X(53) VALUE
-               'NEW      NEW       FICA           IBT             FED'.
-           05                      PIC X(29) VALUE
-               '         STATE        NEW NET'.
-       01  HEADER-3.
-           05                      PIC X(49) VALUE
-               '    NO.                            SALARY        '.
-           05                      PIC X(51) VALUE
-               'UNION    INSUR.     TAX                            '.
-           05                      PIC X(31) VALUE
-               'TAX          TAX         SALARY'.
-      *>          =======================================
-       05                      PIC X(25) VALUE
-               '     |||    SALARY       '.
-           05                      PIC X(49) VALUE
-               'UNION    INSUR.     TAX                          '.
-           05                      PIC X(33) VALUE
-               '  TAX          TAX         SALARY'.
-       01  SPACING                 PIC X.
-       01  SALARY-DIFF             PIC 9(7)V99.
-       01  SALARY-OLD              PIC 9(7)V99.
-       01  SALARY-NEW              PIC 9(7)V99.
-       01  SALARY-RAISE            PIC 9(7)V99.
-       01  IBT-OLD                 PIC 9(7)V99.
-       01  IBT-NEW                 PIC 9(7)V99.
-       01  UNION-DIFF              PIC 9(4)V99.
-       01  INSUR-DIFF              PIC 9(4)V99.
-       01  FICA                    PIC V999 VALUE .062.
-       01  FICA-TAX                PIC 9(7)V99.
-       01  FICA-TAX2               PIC 9(8)V99.
-       01  FED                     PIC V99 VALUE .37.
-       01  FED-TAX                 PIC 9(7)V99.
-       01  FED-TAX2                PIC 9(7)V99.
-       01  STATE                   PIC V999 VALUE .075.
-       01  STATE-TAX               PIC 9(6)V99.
-       01  STATE-TAX2              PIC 9(6)V99.
-       PROCEDURE DIVISION.
-       100-MAIN.
-           OPEN INPUT PAYROLL-LIST
-               OUTPUT LIST-OUT
-           WRITE REC-OUT FROM HEADER-1
-           WRITE REC-OUT FROM HEADER-2
-           WRITE REC-OUT FROM HEADER-3
-           WRITE REC-OUT FROM SPACING
-           PERFORM UNTIL MORE-DATA = 'NO'
-               READ PAYROLL-LIST
-                   AT END
-                       MOVE 'NO' TO MORE-DATA
-                   NOT AT END
-                       PERFORM 200-PROCESS
-               END-READ
-           END-PERFORM
-           CLOSE PAYROLL-LIST
-                 LIST-OUT
-           STOP RUN.
-       200-PROCESS.
-      *>      =======================================================
-      *>      CALC OLD SALARY
-           MOVE SALARY-IN TO SALARY-OLD
-           MULTIPLY SALARY-OLD BY FED GIVING FED-TAX
-           MULTIPLY SALARY-OLD BY STATE GIVING STATE-TAX
-           MULTIPLY SALARY-OLD BY FICA GIVING FICA-TAX
-
-           COMPUTE IBT-OLD = SALARY-IN - FICA-TAX
-               - UNION-IN - INSUR-IN
-           COMPUTE SALARY-OLD = IBT-OLD - FED-TAX - STATE-TAX
-      *>      =======================================================
-      *>      CALC UNION AND INSURANCE INCREASE
-           COMPUTE UNION-DIFF = UNION-IN + (UNION-IN * .04)
-           COMPUTE INSUR-DIFF = INSUR-IN + (INSUR-IN * .03)
-      *>      =======================================================
-      *>      CALC SALARY RAISE
-           MOVE SALARY-IN TO SALARY-RAISE
-           COMPUTE SALARY-RAISE = (SALARY-IN + (SALARY-IN * .07))
-           MULTIPLY SALARY-RAISE BY FED GIVING FED-TAX2
-           MULTIPLY SALARY-RAISE BY STATE GIVING STATE-TAX2
-           MULTIPLY SALARY-RAISE BY FICA GIVING FICA-TAX2
-
-           COMPUTE IBT-NEW =  SALARY-RAISE - (SALARY-RAISE * FICA)
-               - UNION-DIFF - INSUR-DIFF
-           COMPUTE SALARY-NEW = IBT-NEW - FED-TAX2 - STATE-TAX2
-      *>      =======================================================
-      *>      DISPLAY FOR DEBUGGING
-           DISPLAY 'EMPLOYEE: ' NAME-IN
-                       '  |EMPLOYEE: ' NAME-IN
-           DISPLAY 'SALARY CURRENT: $' SALARY-IN
-                       '        |SALARY RAISE: $' SALARY-RAISE
-           DISPLAY 'OLD UNION:        -$' UNION-IN
-                       '      |NEW UNION:      -$' UNION-DIFF
-           DISPLAY 'OLD INSUR:        -$' INSUR-IN
-                       '      |NEW INSUR:      -$' INSUR-DIFF
-           DISPLAY 'FICA TAX:     -$' FICA-TAX
-                       '      |FICA TAX:      -$' FICA-TAX2
-           DISPLAY 'IBT:           $' IBT-OLD
-                       '      |IBT:          $' IBT-NEW
-           DISPLAY 'FED TAX:      -$' FED-TAX
-                       '      |FED TAX:       -$' FED-TAX2
-           DISPLAY 'STATE TAX:     -$' STATE-TAX
-                       '      |STATE TAX:     -$' STATE-TAX2
-           DISPLAY 'OLD SALARY:    $' SALARY-OLD
-                       '      |NEW SALARY:   $' SALARY-NEW
-           DISPLAY '***************************************************'
-                   '**************'
-      *>      =======================================================
-      *>      MOVE VARIABLES
-           move NUM-IN TO NUM-OUT
-           MOVE NAME-IN TO NAME-OUT
-           MOVE SALARY-IN TO SALARY-PRINT
-           MOVE UNION-IN TO UNION-OUT
-           MOVE INSUR-IN TO INSUR-OUT
-           MOVE FICA-TAX TO FICA-OUT
-           MOVE IBT-OLD TO IBT-OUT
-           MOVE FED-TAX TO FED-OUT
-           MOVE STATE-TAX TO STATE-OUT
-           MOVE SALARY-OLD TO SALARY-OUT
-               MOVE SALARY-RAISE TO SALARY-RAISE-OUT
-               MOVE UNION-DIFF TO UNION-OUT2
-               MOVE INSUR-DIFF TO INSUR-OUT2
-               MOVE FICA-TAX2 TO FICA-OUT2
-               MOVE IBT-NEW TO IBT-OUT2
-               MOVE FED-TAX2 TO FED-OUT2
-               MOVE STATE-TAX2 TO STATE-OUT2
-               MOVE SALARY-NEW TO NEW-SALARY-OUT
-           WRITE REC-OUT.
+      ******************************************************************
+      * Author: McCarthy Oliveira
+      * Date: 10/7/19
+      * Purpose: Print payroll including dues and taxes
+      * Modification History:
+      *   8/8/26  - tax rates and raise percentages moved to a rates
+      *             file, company-wide control totals footer added
+      *   8/8/26  - appends a run record to the shared batch control
+      *             log for the chain-wide reconciliation report
+      *   8/8/26  - file assignments now read from environment
+      *             variables at run time, defaulting to the existing
+      *             hardcoded paths when a variable is not set
+      *   8/8/26  - audit log now shows the raise percentage applied
+      *             and the net dollar increase for each employee,
+      *             each numbered for traceability back to this run
+      *   8/9/26  - renamed PROGRAM-ID from PAYROLL to TAX-PAYROLL so
+      *             it no longer shares a compiled program name with
+      *             HW6's OLIV-HW6-Pay.cbl (also PROGRAM-ID PAYROLL);
+      *             the batch chain's load step now names this program
+      *             unambiguously
+      *   8/9/26  - YTD fields renamed to reflect that they hold net
+      *             pay, not gross salary; raise percentage in the
+      *             audit log now printed with a decimal point instead
+      *             of a bare 4-digit string; company footer now also
+      *             totals FICA/federal/state tax withheld; a
+      *             checkpoint file now tracks how many PAYROLL-LIST
+      *             records have already been rolled into YTD-FILE
+      *             this run, so a restart after an abend resumes
+      *             after the last committed record instead of
+      *             re-adding it into YTD a second time
+      *   8/9/26  - IBT-NEW now reuses the already-rounded FICA-TAX2
+      *             instead of recomputing SALARY-RAISE * FICA inline;
+      *             the checkpoint file now also carries the running
+      *             company dollar totals, and LIST-OUT/AUDIT-LOG are
+      *             opened EXTEND (with headers and the run-date audit
+      *             stamp skipped) instead of OUTPUT when resuming
+      *             after a checkpoint, so a restart no longer loses
+      *             the pre-abend detail or understates the footer and
+      *             control-log totals; sets a non-zero RETURN-CODE
+      *             when any record was rejected
+      *   8/9/26  - SALARY-DIFF made signed and printed through an
+      *             edited field, and the audit line relabeled "NET
+      *             SALARY CHANGE" - a union/insurance-only run with
+      *             no raise was showing as a false salary "increase"
+      *             because a pay cut computed negative and stored as
+      *             its unsigned absolute value
+      *   8/9/26  - YTD-FILE now also accumulates gross pay and the
+      *             FICA/federal/state/union/insurance deduction
+      *             amounts per employee, not just net pay, so
+      *             quarterly/annual tax summaries have the breakdown
+      *             behind the net figure
+      *   8/9/26  - 055-READ-CHECKPOINT no longer restores the running
+      *             company dollar totals from a checkpoint record
+      *             whose count is zero; a completed run's final
+      *             checkpoint (count reset to zero, but dollar totals
+      *             still that run's final figures) was otherwise
+      *             seeding the next fresh run's totals, so every
+      *             night's footer and control-log compounded every
+      *             prior run's totals instead of starting from zero
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAX-PAYROLL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-LIST
+           ASSIGN TO PAYROLL-LIST-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LIST-OUT
+           ASSIGN TO LIST-OUT-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATES-FILE
+           ASSIGN TO RATES-FILE-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG
+           ASSIGN TO AUDIT-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-FILE
+           ASSIGN TO YTD-FILE-DD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS YTD-EMP-NO
+               FILE STATUS IS YTD-STATUS.
+           SELECT CONTROL-LOG
+           ASSIGN TO CONTROL-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO CHECKPOINT-FILE-DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-LIST.
+       01  REC-IN.
+           05  NUM-IN              PIC X(5).
+           05  NAME-IN             PIC X(20).
+           05  SALARY-IN           PIC 9999999.
+           05  UNION-IN            PIC 999V99.
+           05  INSUR-IN            PIC 999V99.
+       FD  LIST-OUT.
+       01  REC-OUT.
+           05                      PIC X(2).
+           05  NUM-OUT             PIC X(5).
+           05                      PIC X(3).
+           05  NAME-OUT            PIC X(20).
+           05                      PIC X(2).
+           05  SALARY-PRINT        PIC $Z,ZZZ,ZZZ.99.
+           05                      PIC X(3).
+           05  UNION-OUT           PIC $ZZZ.99.
+           05                      PIC X(2).
+           05  INSUR-OUT           PIC $ZZZ.99.
+           05                      PIC X(2).
+           05  FICA-OUT            PIC $ZZZ,ZZZ.99.
+           05                      PIC X(2).
+           05  IBT-OUT             PIC $Z,ZZZ,ZZZ.99.
+           05                      PIC X(2).
+           05  FED-OUT             PIC $Z,ZZZ,ZZZ.99.
+           05                      PIC X(2).
+           05  STATE-OUT           PIC $ZZZ,ZZZ.99.
+           05                      PIC X(2).
+           05  SALARY-OUT          PIC $Z,ZZZ,ZZZ.99.
+           05                      PIC X(5).
+      *>      ==============================================
+           05  SALARY-RAISE-OUT    PIC $Z,ZZZ,ZZZ.99.
+           05                      PIC X(2).
+           05  UNION-OUT2          PIC $ZZZ.99.
+           05                      PIC X(2).
+           05  INSUR-OUT2          PIC $ZZZ.99.
+           05                      PIC X(2).
+           05  FICA-OUT2           PIC $ZZZ,ZZZ.99.
+           05                      PIC X(2).
+           05  IBT-OUT2            PIC $Z,ZZZ,ZZZ.99.
+           05                      PIC X(2).
+           05  FED-OUT2            PIC $Z,ZZZ,ZZZ.99.
+           05                      PIC X(2).
+           05  STATE-OUT2          PIC $ZZZ,ZZZ.99.
+           05                      PIC X(2).
+           05  NEW-SALARY-OUT      PIC $Z,ZZZ,ZZZ.99.
+       FD  RATES-FILE.
+       01  RATE-REC.
+           05  FICA-RATE-IN        PIC V999.
+           05  FED-RATE-IN         PIC V99.
+           05  STATE-RATE-IN       PIC V999.
+           05  RAISE-PCT-IN        PIC V9999.
+           05  UNION-PCT-IN        PIC V9999.
+           05  INSUR-PCT-IN        PIC V9999.
+       FD  AUDIT-LOG.
+       01  AUDIT-REC               PIC X(80).
+       FD  YTD-FILE.
+       01  YTD-REC.
+           05  YTD-EMP-NO           PIC X(5).
+           05  YTD-OLD-NET-PAY      PIC 9(9)V99.
+           05  YTD-NEW-NET-PAY      PIC 9(9)V99.
+           05  YTD-GROSS            PIC 9(9)V99.
+           05  YTD-FICA             PIC 9(9)V99.
+           05  YTD-FED              PIC 9(9)V99.
+           05  YTD-STATE            PIC 9(9)V99.
+           05  YTD-UNION            PIC 9(9)V99.
+           05  YTD-INSUR            PIC 9(9)V99.
+       FD  CONTROL-LOG.
+       01  CONTROL-LOG-REC.
+           COPY OLIV-CTL-Rec.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CHECKPOINT-COUNT-OUT   PIC 9(7).
+           05  CHECKPOINT-OLD-SAL-OUT PIC 9(9)V99.
+           05  CHECKPOINT-NEW-SAL-OUT PIC 9(9)V99.
+           05  CHECKPOINT-FICA-OUT    PIC 9(9)V99.
+           05  CHECKPOINT-FED-OUT     PIC 9(9)V99.
+           05  CHECKPOINT-STATE-OUT   PIC 9(9)V99.
+       WORKING-STORAGE SECTION.
+       01  YTD-STATUS                PIC XX.
+       01  CKPT-STATUS                PIC XX.
+       01  SKIP-COUNT                 PIC 9(7) VALUE 0.
+       01  SKIP-TALLY                 PIC 9(7) VALUE 0.
+       01  CKPT-PROCESSED              PIC 9(7) VALUE 0.
+       01  MORE-DATA               PIC XXX VALUE 'YES'.
+       01  RUN-DATE                 PIC 9(8).
+       01  HEADER-1.
+           05                      PIC X(20).
+           05                      PIC X(14) VALUE 'PAYROLL REPORT'.
+       01  HEADER-2.
+           05                      PIC X(50) VALUE
+               ' EMPLOYEE         NAME             CURRENT        '.
+           05                      PIC X(53) VALUE
+               'OLD      OLD       FICA           IBT             FED'.
+           05                      PIC X(29) VALUE
+               '         STATE        OLD NET'.
+      *>         ====================================
+           05                      PIC X(25) VALUE
+               '    |||    RAISED        '.
+            05                      PIC X(53) VALUE
+               'NEW      NEW       FICA           IBT             FED'.
+           05                      PIC X(29) VALUE
+               '         STATE        NEW NET'.
+       01  HEADER-3.
+           05                      PIC X(49) VALUE
+               '    NO.                            SALARY        '.
+           05                      PIC X(51) VALUE
+               'UNION    INSUR.     TAX                            '.
+           05                      PIC X(31) VALUE
+               'TAX          TAX         SALARY'.
+      *>          =======================================
+       05                      PIC X(25) VALUE
+               '     |||    SALARY       '.
+           05                      PIC X(49) VALUE
+               'UNION    INSUR.     TAX                          '.
+           05                      PIC X(33) VALUE
+               '  TAX          TAX         SALARY'.
+       01  SPACING                 PIC X.
+       01  SALARY-DIFF             PIC S9(7)V99.
+       01  SALARY-DIFF-PRINT       PIC -9(7).99.
+       01  SALARY-OLD              PIC 9(7)V99.
+       01  SALARY-NEW              PIC 9(7)V99.
+       01  SALARY-RAISE            PIC 9(7)V99.
+       01  IBT-OLD                 PIC 9(7)V99.
+       01  IBT-NEW                 PIC 9(7)V99.
+       01  UNION-DIFF              PIC 9(4)V99.
+       01  INSUR-DIFF              PIC 9(4)V99.
+       01  FICA                    PIC V999.
+       01  FICA-TAX                PIC 9(7)V99.
+       01  FICA-TAX2               PIC 9(8)V99.
+       01  FED                     PIC V99.
+       01  FED-TAX                 PIC 9(7)V99.
+       01  FED-TAX2                PIC 9(7)V99.
+       01  STATE                   PIC V999.
+       01  STATE-TAX               PIC 9(6)V99.
+       01  STATE-TAX2              PIC 9(6)V99.
+       01  RAISE-PCT               PIC V9999.
+       01  RAISE-PCT-PRINT         PIC .9999.
+       01  UNION-PCT               PIC V9999.
+       01  INSUR-PCT               PIC V9999.
+       01  EMP-COUNT                PIC 9(5) VALUE 0.
+       01  AUDIT-SEQ-NO              PIC 9(7) VALUE 0.
+       01  TOTAL-OLD-SALARY         PIC 9(9)V99 VALUE 0.
+       01  TOTAL-NEW-SALARY         PIC 9(9)V99 VALUE 0.
+       01  TOTAL-FICA-TAX           PIC 9(9)V99 VALUE 0.
+       01  TOTAL-FED-TAX            PIC 9(9)V99 VALUE 0.
+       01  TOTAL-STATE-TAX          PIC 9(9)V99 VALUE 0.
+       01  COMPANY-TOTALS-REC.
+           05                       PIC X(5) VALUE SPACES.
+           05                       PIC X(24) VALUE
+               'COMPANY TOTALS - EMPS: '.
+           05  COMPANY-EMP-OUT      PIC ZZ,ZZ9.
+           05                       PIC X(4) VALUE SPACES.
+           05                       PIC X(16) VALUE
+               'OLD SALARY:    $'.
+           05  COMPANY-OLD-OUT      PIC Z,ZZZ,ZZZ.99.
+           05                       PIC X(4) VALUE SPACES.
+           05                       PIC X(16) VALUE
+               'NEW SALARY:    $'.
+           05  COMPANY-NEW-OUT      PIC Z,ZZZ,ZZZ.99.
+       01  COMPANY-TAX-TOTALS-REC.
+           05                       PIC X(5) VALUE SPACES.
+           05                       PIC X(24) VALUE
+               'TOTAL TAX WITHHELD -    '.
+           05                       PIC X(7) VALUE
+               'FICA: $'.
+           05  COMPANY-FICA-OUT     PIC Z,ZZZ,ZZZ.99.
+           05                       PIC X(4) VALUE SPACES.
+           05                       PIC X(10) VALUE
+               'FEDERAL: $'.
+           05  COMPANY-FED-OUT      PIC Z,ZZZ,ZZZ.99.
+           05                       PIC X(4) VALUE SPACES.
+           05                       PIC X(8) VALUE
+               'STATE: $'.
+           05  COMPANY-STATE-OUT    PIC Z,ZZZ,ZZZ.99.
+       01  PAYROLL-LIST-DD           PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Homework #7\OLIV-HW7-PayrollIn.txt'.
+       01  LIST-OUT-DD               PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Homework #7\OLIV-HW7-PayrollOut.txt'.
+       01  RATES-FILE-DD             PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Homework #7\OLIV-HW7-Rates.txt'.
+       01  AUDIT-LOG-DD              PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Homework #7\OLIV-HW7-Audit.txt'.
+       01  YTD-FILE-DD               PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Homework #7\OLIV-HW7-YTD.txt'.
+       01  CONTROL-LOG-DD            PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Batch Control\OLIV-CTL-Log.txt'.
+       01  CHECKPOINT-FILE-DD        PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Homework #7\OLIV-HW7-Checkpoint.txt'.
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 010-GET-FILE-NAMES
+           PERFORM 050-READ-RATES
+           PERFORM 055-READ-CHECKPOINT
+           OPEN INPUT PAYROLL-LIST
+           OPEN I-O YTD-FILE
+           IF YTD-STATUS NOT = '00'
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF
+           IF SKIP-COUNT = 0
+               OPEN OUTPUT LIST-OUT
+               OPEN OUTPUT AUDIT-LOG
+               WRITE REC-OUT FROM HEADER-1
+               WRITE REC-OUT FROM HEADER-2
+               WRITE REC-OUT FROM HEADER-3
+               WRITE REC-OUT FROM SPACING
+               MOVE FUNCTION CURRENT-DATE(1:8) TO RUN-DATE
+               STRING 'PAYROLL RUN DATE: ' RUN-DATE
+                   DELIMITED BY SIZE INTO AUDIT-REC
+               WRITE AUDIT-REC
+           ELSE
+               OPEN EXTEND LIST-OUT
+               OPEN EXTEND AUDIT-LOG
+               MOVE SKIP-COUNT TO EMP-COUNT
+               MOVE SKIP-COUNT TO AUDIT-SEQ-NO
+           END-IF
+           MOVE SKIP-COUNT TO CKPT-PROCESSED
+           PERFORM UNTIL SKIP-TALLY >= SKIP-COUNT OR MORE-DATA = 'NO'
+               READ PAYROLL-LIST
+                   AT END
+                       MOVE 'NO' TO MORE-DATA
+                   NOT AT END
+                       ADD 1 TO SKIP-TALLY
+               END-READ
+           END-PERFORM
+           PERFORM UNTIL MORE-DATA = 'NO'
+               READ PAYROLL-LIST
+                   AT END
+                       MOVE 'NO' TO MORE-DATA
+                   NOT AT END
+                       PERFORM 200-PROCESS
+                       ADD 1 TO CKPT-PROCESSED
+                       PERFORM 056-WRITE-CHECKPOINT
+               END-READ
+           END-PERFORM
+           PERFORM 900-COMPANY-TOTALS
+           PERFORM 970-WRITE-CONTROL-LOG
+           CLOSE PAYROLL-LIST
+                 LIST-OUT
+                 AUDIT-LOG
+                 YTD-FILE
+           MOVE 0 TO CKPT-PROCESSED
+           PERFORM 056-WRITE-CHECKPOINT
+           IF CTL-RECORDS-REJECTED > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+       010-GET-FILE-NAMES.
+           ACCEPT PAYROLL-LIST-DD FROM ENVIRONMENT "PAYIN"
+           ACCEPT LIST-OUT-DD FROM ENVIRONMENT "PAYOUT"
+           ACCEPT RATES-FILE-DD FROM ENVIRONMENT "PAYRATES"
+           ACCEPT AUDIT-LOG-DD FROM ENVIRONMENT "PAYAUDIT"
+           ACCEPT YTD-FILE-DD FROM ENVIRONMENT "PAYYTD"
+           ACCEPT CONTROL-LOG-DD FROM ENVIRONMENT "CTLLOG"
+           ACCEPT CHECKPOINT-FILE-DD FROM ENVIRONMENT "PAYCKPT".
+       050-READ-RATES.
+           OPEN INPUT RATES-FILE
+           READ RATES-FILE
+           MOVE FICA-RATE-IN TO FICA
+           MOVE FED-RATE-IN TO FED
+           MOVE STATE-RATE-IN TO STATE
+           MOVE RAISE-PCT-IN TO RAISE-PCT
+           MOVE UNION-PCT-IN TO UNION-PCT
+           MOVE INSUR-PCT-IN TO INSUR-PCT
+           CLOSE RATES-FILE.
+       055-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+               MOVE CHECKPOINT-COUNT-OUT TO SKIP-COUNT
+               IF CHECKPOINT-COUNT-OUT NOT = 0
+                   MOVE CHECKPOINT-OLD-SAL-OUT TO TOTAL-OLD-SALARY
+                   MOVE CHECKPOINT-NEW-SAL-OUT TO TOTAL-NEW-SALARY
+                   MOVE CHECKPOINT-FICA-OUT TO TOTAL-FICA-TAX
+                   MOVE CHECKPOINT-FED-OUT TO TOTAL-FED-TAX
+                   MOVE CHECKPOINT-STATE-OUT TO TOTAL-STATE-TAX
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO SKIP-COUNT
+           END-IF.
+       056-WRITE-CHECKPOINT.
+           MOVE CKPT-PROCESSED TO CHECKPOINT-COUNT-OUT
+           MOVE TOTAL-OLD-SALARY TO CHECKPOINT-OLD-SAL-OUT
+           MOVE TOTAL-NEW-SALARY TO CHECKPOINT-NEW-SAL-OUT
+           MOVE TOTAL-FICA-TAX TO CHECKPOINT-FICA-OUT
+           MOVE TOTAL-FED-TAX TO CHECKPOINT-FED-OUT
+           MOVE TOTAL-STATE-TAX TO CHECKPOINT-STATE-OUT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+       200-PROCESS.
+      *>      =======================================================
+      *>      CALC OLD SALARY
+           MOVE SALARY-IN TO SALARY-OLD
+           MULTIPLY SALARY-OLD BY FED GIVING FED-TAX ROUNDED
+           MULTIPLY SALARY-OLD BY STATE GIVING STATE-TAX ROUNDED
+           MULTIPLY SALARY-OLD BY FICA GIVING FICA-TAX ROUNDED
+
+           COMPUTE IBT-OLD = SALARY-IN - FICA-TAX
+               - UNION-IN - INSUR-IN
+           COMPUTE SALARY-OLD = IBT-OLD - FED-TAX - STATE-TAX
+      *>      =======================================================
+      *>      CALC UNION AND INSURANCE INCREASE
+           COMPUTE UNION-DIFF = UNION-IN + (UNION-IN * UNION-PCT)
+           COMPUTE INSUR-DIFF = INSUR-IN + (INSUR-IN * INSUR-PCT)
+      *>      =======================================================
+      *>      CALC SALARY RAISE
+           MOVE SALARY-IN TO SALARY-RAISE
+           COMPUTE SALARY-RAISE = (SALARY-IN + (SALARY-IN * RAISE-PCT))
+           MULTIPLY SALARY-RAISE BY FED GIVING FED-TAX2 ROUNDED
+           MULTIPLY SALARY-RAISE BY STATE GIVING STATE-TAX2 ROUNDED
+           MULTIPLY SALARY-RAISE BY FICA GIVING FICA-TAX2 ROUNDED
+
+           COMPUTE IBT-NEW = SALARY-RAISE - FICA-TAX2
+               - UNION-DIFF - INSUR-DIFF
+           COMPUTE SALARY-NEW = IBT-NEW - FED-TAX2 - STATE-TAX2
+      *>      =======================================================
+      *>      LOG CALCULATION DETAIL TO THE AUDIT FILE
+           PERFORM 950-WRITE-AUDIT
+      *>      =======================================================
+      *>      ROLL THIS PERIOD'S SALARY INTO YEAR-TO-DATE
+           PERFORM 960-UPDATE-YTD
+      *>      =======================================================
+      *>      MOVE VARIABLES
+           move NUM-IN TO NUM-OUT
+           MOVE NAME-IN TO NAME-OUT
+           MOVE SALARY-IN TO SALARY-PRINT
+           MOVE UNION-IN TO UNION-OUT
+           MOVE INSUR-IN TO INSUR-OUT
+           MOVE FICA-TAX TO FICA-OUT
+           MOVE IBT-OLD TO IBT-OUT
+           MOVE FED-TAX TO FED-OUT
+           MOVE STATE-TAX TO STATE-OUT
+           MOVE SALARY-OLD TO SALARY-OUT
+               MOVE SALARY-RAISE TO SALARY-RAISE-OUT
+               MOVE UNION-DIFF TO UNION-OUT2
+               MOVE INSUR-DIFF TO INSUR-OUT2
+               MOVE FICA-TAX2 TO FICA-OUT2
+               MOVE IBT-NEW TO IBT-OUT2
+               MOVE FED-TAX2 TO FED-OUT2
+               MOVE STATE-TAX2 TO STATE-OUT2
+               MOVE SALARY-NEW TO NEW-SALARY-OUT
+           WRITE REC-OUT
+           ADD 1 TO EMP-COUNT
+           ADD SALARY-OLD TO TOTAL-OLD-SALARY
+           ADD SALARY-NEW TO TOTAL-NEW-SALARY
+           ADD FICA-TAX TO TOTAL-FICA-TAX
+           ADD FED-TAX TO TOTAL-FED-TAX
+           ADD STATE-TAX TO TOTAL-STATE-TAX.
+       950-WRITE-AUDIT.
+           ADD 1 TO AUDIT-SEQ-NO
+           COMPUTE SALARY-DIFF = SALARY-NEW - SALARY-OLD
+           STRING 'AUDIT SEQ: ' AUDIT-SEQ-NO
+               '  EMPLOYEE: ' NUM-IN ' ' NAME-IN
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC
+           STRING 'SALARY CURRENT: ' SALARY-IN
+               '  SALARY RAISE: ' SALARY-RAISE
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC
+           MOVE RAISE-PCT TO RAISE-PCT-PRINT
+           MOVE SALARY-DIFF TO SALARY-DIFF-PRINT
+           STRING 'RAISE PCT APPLIED: ' RAISE-PCT-PRINT
+               '  NET SALARY CHANGE: ' SALARY-DIFF-PRINT
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC
+           STRING 'OLD UNION: ' UNION-IN '  NEW UNION: ' UNION-DIFF
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC
+           STRING 'OLD INSUR: ' INSUR-IN '  NEW INSUR: ' INSUR-DIFF
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC
+           STRING 'FICA TAX: ' FICA-TAX '  FICA TAX: ' FICA-TAX2
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC
+           STRING 'IBT: ' IBT-OLD '  IBT: ' IBT-NEW
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC
+           STRING 'FED TAX: ' FED-TAX '  FED TAX: ' FED-TAX2
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC
+           STRING 'STATE TAX: ' STATE-TAX '  STATE TAX: ' STATE-TAX2
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC
+           STRING 'OLD SALARY: ' SALARY-OLD '  NEW SALARY: ' SALARY-NEW
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC
+           MOVE ALL '*' TO AUDIT-REC
+           WRITE AUDIT-REC.
+       960-UPDATE-YTD.
+           MOVE NUM-IN TO YTD-EMP-NO
+           READ YTD-FILE
+               INVALID KEY
+                   MOVE SALARY-OLD TO YTD-OLD-NET-PAY
+                   MOVE SALARY-NEW TO YTD-NEW-NET-PAY
+                   MOVE SALARY-RAISE TO YTD-GROSS
+                   MOVE FICA-TAX2 TO YTD-FICA
+                   MOVE FED-TAX2 TO YTD-FED
+                   MOVE STATE-TAX2 TO YTD-STATE
+                   MOVE UNION-DIFF TO YTD-UNION
+                   MOVE INSUR-DIFF TO YTD-INSUR
+                   WRITE YTD-REC
+               NOT INVALID KEY
+                   ADD SALARY-OLD TO YTD-OLD-NET-PAY
+                   ADD SALARY-NEW TO YTD-NEW-NET-PAY
+                   ADD SALARY-RAISE TO YTD-GROSS
+                   ADD FICA-TAX2 TO YTD-FICA
+                   ADD FED-TAX2 TO YTD-FED
+                   ADD STATE-TAX2 TO YTD-STATE
+                   ADD UNION-DIFF TO YTD-UNION
+                   ADD INSUR-DIFF TO YTD-INSUR
+                   REWRITE YTD-REC
+           END-READ.
+       900-COMPANY-TOTALS.
+           MOVE EMP-COUNT TO COMPANY-EMP-OUT
+           MOVE TOTAL-OLD-SALARY TO COMPANY-OLD-OUT
+           MOVE TOTAL-NEW-SALARY TO COMPANY-NEW-OUT
+           MOVE TOTAL-FICA-TAX TO COMPANY-FICA-OUT
+           MOVE TOTAL-FED-TAX TO COMPANY-FED-OUT
+           MOVE TOTAL-STATE-TAX TO COMPANY-STATE-OUT
+           WRITE REC-OUT FROM SPACING
+           WRITE REC-OUT FROM COMPANY-TOTALS-REC
+           WRITE REC-OUT FROM COMPANY-TAX-TOTALS-REC.
+       970-WRITE-CONTROL-LOG.
+           OPEN EXTEND CONTROL-LOG
+           MOVE 'PAYROLL-HW7' TO CTL-PROGRAM-NAME
+           MOVE EMP-COUNT TO CTL-RECORDS-READ
+           MOVE EMP-COUNT TO CTL-RECORDS-WRITTEN
+           MOVE 0 TO CTL-RECORDS-REJECTED
+           WRITE CONTROL-LOG-REC
+           CLOSE CONTROL-LOG.
