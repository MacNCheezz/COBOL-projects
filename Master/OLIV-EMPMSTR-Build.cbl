@@ -0,0 +1,204 @@
+      ******************************************************************
+      * Author: McCarthy Oliveira
+      * Date: 8/8/26
+      * Purpose: Build/refresh the consolidated employee master file
+      *          from the three flat files that used to each carry
+      *          their own partial copy of employee data (HW4's
+      *          employee file, HW6's payroll listing input, and
+      *          HW10's territory input). Employee number is the key;
+      *          a later source enriches a record a prior source
+      *          already created instead of overwriting it wholesale.
+      * Modification History:
+      *   8/8/26  - initial version
+      *   8/9/26  - 300-LOAD-SRC2 now counts EMP-SRC-2 records it
+      *             drops for a non-numeric EMPLOYEE-NUMBER-IN2 and
+      *             displays the count at end of run, so a bad merge
+      *             from that source is no longer silent
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MASTER-BUILD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-SRC-1
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Homework #4\OLIV-HW4-EmpIn.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMP-SRC-2
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Homework #6\OLIV-HW6-PayIn.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMP-SRC-3
+           ASSIGN TO
+         'D:\COBOL\MIS 280 Homework\Homework #10\OLIV-HW10-Input1.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMP-MASTER
+           ASSIGN TO
+         'D:\COBOL\MIS 280 Homework\Emp Master\OLIV-EMP-Master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-NUMBER
+               FILE STATUS IS MASTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-SRC-1.
+       01  EMPLOYEE-REC.
+           05 EMPLOYEE-NUMBER-IN           PIC 9(5).
+           05 EMPLOYEE-NAME-IN             PIC X(20).
+           05 SALARY-IN                    PIC 9(5).
+           05 NO-OF-DEPENDENTS             PIC X(1).
+           05 FICA-IN                      PIC X(5).
+           05 STATE-TAX-IN                 PIC X(6).
+           05 FEDERAL-TAX-IN               PIC X(6).
+           05 DATE-OF-HIRE.
+               10 MONTH                    PIC 9(2).
+               10 DAYS                     PIC 9(2).
+               10 YEAR                     PIC 9(4).
+       FD  EMP-SRC-2.
+       01  PAY-IN.
+           05  EMPLOYEE-NUMBER-IN2         PIC X(5).
+           05  EMPLOYEE-NAME-IN2           PIC X(20).
+           05  TERRITORY-NUMBER-IN         PIC X(2).
+           05  OFFICE-NUMBER-IN            PIC X(2).
+           05  ANNUAL-SALARY-IN            PIC X(6).
+           05  PHONE-AREA-IN               PIC X(3).
+           05  PHONE-MIDDLE-IN             PIC X(3).
+           05  PHONE-END-IN                PIC X(4).
+       FD  EMP-SRC-3.
+       01  TERR-IN.
+           COPY OLIV-HW10-CustRec.
+       FD  EMP-MASTER.
+       01  EMP-MASTER-REC.
+           COPY OLIV-EMP-Master.
+       WORKING-STORAGE SECTION.
+       01  MORE-SRC-1                      PIC XXX VALUE 'YES'.
+       01  MORE-SRC-2                      PIC XXX VALUE 'YES'.
+       01  MORE-SRC-3                      PIC XXX VALUE 'YES'.
+       01  MASTER-STATUS                   PIC XX.
+       01  DEPENDENT-COUNT                 PIC 9(1).
+       01  FICA-NUM                        PIC 9(5).
+       01  STATE-TAX-NUM                   PIC 9(6).
+       01  FEDERAL-TAX-NUM                 PIC 9(6).
+       01  SRC2-REJECT-COUNT                PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       100-MAIN.
+           OPEN INPUT EMP-SRC-1
+                      EMP-SRC-2
+                      EMP-SRC-3
+           OPEN I-O EMP-MASTER
+           IF MASTER-STATUS NOT = '00'
+               OPEN OUTPUT EMP-MASTER
+               CLOSE EMP-MASTER
+               OPEN I-O EMP-MASTER
+           END-IF
+           PERFORM UNTIL MORE-SRC-1 = 'NO'
+               READ EMP-SRC-1
+                   AT END
+                       MOVE 'NO' TO MORE-SRC-1
+                   NOT AT END
+                       PERFORM 200-LOAD-SRC1
+               END-READ
+           END-PERFORM
+           PERFORM UNTIL MORE-SRC-2 = 'NO'
+               READ EMP-SRC-2
+                   AT END
+                       MOVE 'NO' TO MORE-SRC-2
+                   NOT AT END
+                       PERFORM 300-LOAD-SRC2
+               END-READ
+           END-PERFORM
+           PERFORM UNTIL MORE-SRC-3 = 'NO'
+               READ EMP-SRC-3
+                   AT END
+                       MOVE 'NO' TO MORE-SRC-3
+                   NOT AT END
+                       PERFORM 400-LOAD-SRC3
+               END-READ
+           END-PERFORM
+           CLOSE EMP-SRC-1
+                 EMP-SRC-2
+                 EMP-SRC-3
+                 EMP-MASTER
+           DISPLAY 'EMP-SRC-2 RECORDS REJECTED (NON-NUMERIC '
+               'EMPLOYEE NUMBER): ' SRC2-REJECT-COUNT
+           STOP RUN.
+       200-LOAD-SRC1.
+           MOVE NO-OF-DEPENDENTS TO DEPENDENT-COUNT
+           MOVE FICA-IN TO FICA-NUM
+           MOVE STATE-TAX-IN TO STATE-TAX-NUM
+           MOVE FEDERAL-TAX-IN TO FEDERAL-TAX-NUM
+           MOVE EMPLOYEE-NUMBER-IN TO EMP-NUMBER
+           READ EMP-MASTER
+               INVALID KEY
+                   INITIALIZE EMP-MASTER-REC
+                   MOVE EMPLOYEE-NUMBER-IN TO EMP-NUMBER
+                   MOVE EMPLOYEE-NAME-IN TO EMP-NAME
+                   MOVE SALARY-IN TO EMP-SALARY
+                   MOVE DEPENDENT-COUNT TO EMP-DEPENDENTS
+                   MOVE FICA-NUM TO EMP-FICA
+                   MOVE STATE-TAX-NUM TO EMP-STATE-TAX
+                   MOVE FEDERAL-TAX-NUM TO EMP-FEDERAL-TAX
+                   MOVE MONTH TO EMP-HIRE-MONTH
+                   MOVE DAYS TO EMP-HIRE-DAY
+                   MOVE YEAR TO EMP-HIRE-YEAR
+                   WRITE EMP-MASTER-REC
+               NOT INVALID KEY
+                   MOVE EMPLOYEE-NAME-IN TO EMP-NAME
+                   MOVE SALARY-IN TO EMP-SALARY
+                   MOVE DEPENDENT-COUNT TO EMP-DEPENDENTS
+                   MOVE FICA-NUM TO EMP-FICA
+                   MOVE STATE-TAX-NUM TO EMP-STATE-TAX
+                   MOVE FEDERAL-TAX-NUM TO EMP-FEDERAL-TAX
+                   MOVE MONTH TO EMP-HIRE-MONTH
+                   MOVE DAYS TO EMP-HIRE-DAY
+                   MOVE YEAR TO EMP-HIRE-YEAR
+                   REWRITE EMP-MASTER-REC
+           END-READ.
+       300-LOAD-SRC2.
+           IF EMPLOYEE-NUMBER-IN2 IS NUMERIC
+               MOVE EMPLOYEE-NUMBER-IN2 TO EMP-NUMBER
+               READ EMP-MASTER
+                   INVALID KEY
+                       INITIALIZE EMP-MASTER-REC
+                       MOVE EMPLOYEE-NUMBER-IN2 TO EMP-NUMBER
+                       MOVE EMPLOYEE-NAME-IN2 TO EMP-NAME
+                       PERFORM 310-FILL-SRC2-FIELDS
+                       WRITE EMP-MASTER-REC
+                   NOT INVALID KEY
+                       PERFORM 310-FILL-SRC2-FIELDS
+                       REWRITE EMP-MASTER-REC
+               END-READ
+           ELSE
+               ADD 1 TO SRC2-REJECT-COUNT
+           END-IF.
+       310-FILL-SRC2-FIELDS.
+           IF TERRITORY-NUMBER-IN IS NUMERIC
+               MOVE TERRITORY-NUMBER-IN TO EMP-TERRITORY-NO
+           END-IF
+           IF OFFICE-NUMBER-IN IS NUMERIC
+               MOVE OFFICE-NUMBER-IN TO EMP-OFFICE-NO
+           END-IF
+           IF ANNUAL-SALARY-IN IS NUMERIC
+               MOVE ANNUAL-SALARY-IN TO EMP-ANNUAL-SALARY
+           END-IF
+           IF PHONE-AREA-IN IS NUMERIC AND PHONE-MIDDLE-IN IS NUMERIC
+               AND PHONE-END-IN IS NUMERIC
+               MOVE PHONE-AREA-IN TO EMP-PHONE-AREA
+               MOVE PHONE-MIDDLE-IN TO EMP-PHONE-MIDDLE
+               MOVE PHONE-END-IN TO EMP-PHONE-END
+           END-IF.
+       400-LOAD-SRC3.
+           MOVE EMPLOYEE-NO TO EMP-NUMBER
+           READ EMP-MASTER
+               INVALID KEY
+                   INITIALIZE EMP-MASTER-REC
+                   MOVE EMPLOYEE-NO TO EMP-NUMBER
+                   MOVE EMPLOYEE-NAME TO EMP-NAME
+                   MOVE TERRITORY-NO TO EMP-TERRITORY-NO
+                   MOVE ANNUAL-SALARY TO EMP-ANNUAL-SALARY
+                   WRITE EMP-MASTER-REC
+               NOT INVALID KEY
+                   MOVE TERRITORY-NO TO EMP-TERRITORY-NO
+                   MOVE ANNUAL-SALARY TO EMP-ANNUAL-SALARY
+                   REWRITE EMP-MASTER-REC
+           END-READ.
