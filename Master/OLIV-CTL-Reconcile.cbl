@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author: McCarthy Oliveira
+      * Date: 8/8/26
+      * Purpose: Read the shared batch control log that EMPLOYEE-FILE,
+      *          PAYROLL, TERRITORY and CUST-ERROR each append a run
+      *          record to, and print a reconciliation report showing
+      *          whether records read = records written + records
+      *          rejected for every step in the nightly chain. Run as
+      *          the last step of the batch driver, after CUST-ERROR.
+      * Modification History:
+      *   8/8/26  - initial version
+      *   8/8/26  - file assignments now read from environment
+      *             variables at run time, defaulting to the existing
+      *             hardcoded paths when a variable is not set
+      *   8/9/26  - clears the control log after reporting on it, so
+      *             each night's four run records don't pile up on
+      *             top of every prior night's and get re-reported
+      *             each run
+      *   8/9/26  - sets a non-zero RETURN-CODE when any step was
+      *             found out of balance, so the JCL chain's COND=
+      *             gating has a real signal to test
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROL-RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-LOG
+           ASSIGN TO CONTROL-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-OUT
+           ASSIGN TO RECON-OUT-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-LOG.
+       01  CONTROL-LOG-REC.
+           COPY OLIV-CTL-Rec.
+       FD  RECON-OUT.
+       01  RECON-REC                       PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MORE-LOG-RECORDS                PIC XXX VALUE 'YES'.
+       01  OUT-OF-BALANCE-COUNT            PIC 9(5) VALUE 0.
+       01  HEADING1.
+           05                              PIC X(14) VALUE
+               'PROGRAM       '.
+           05                              PIC X(10) VALUE
+               'READ      '.
+           05                              PIC X(10) VALUE
+               'WRITTEN   '.
+           05                              PIC X(10) VALUE
+               'REJECTED  '.
+           05                              PIC X(10) VALUE
+               'STATUS'.
+       01  DETAIL-LINE.
+           05 DTL-PROGRAM-OUT              PIC X(14).
+           05 DTL-READ-OUT                 PIC Z(6)9.
+           05                              PIC X(3) VALUE SPACES.
+           05 DTL-WRITTEN-OUT              PIC Z(6)9.
+           05                              PIC X(3) VALUE SPACES.
+           05 DTL-REJECTED-OUT             PIC Z(6)9.
+           05                              PIC X(3) VALUE SPACES.
+           05 DTL-STATUS-OUT               PIC X(13).
+       01  SUMMARY-LINE.
+           05                              PIC X(24) VALUE
+               'STEPS OUT OF BALANCE: '.
+           05  SUMMARY-COUNT-OUT           PIC ZZ,ZZ9.
+       01  CONTROL-LOG-DD                  PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Batch Control\OLIV-CTL-Log.txt'.
+       01  RECON-OUT-DD                    PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Batch Control\OLIV-CTL-Recon.txt'.
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 010-GET-FILE-NAMES
+           OPEN INPUT CONTROL-LOG
+                OUTPUT RECON-OUT
+           WRITE RECON-REC FROM HEADING1
+           PERFORM UNTIL MORE-LOG-RECORDS = 'NO'
+               READ CONTROL-LOG
+                   AT END
+                       MOVE 'NO' TO MORE-LOG-RECORDS
+                   NOT AT END
+                       PERFORM 200-PROCESS
+               END-READ
+           END-PERFORM
+           MOVE OUT-OF-BALANCE-COUNT TO SUMMARY-COUNT-OUT
+           WRITE RECON-REC FROM SUMMARY-LINE
+               AFTER ADVANCING 2 LINES
+           CLOSE CONTROL-LOG
+                 RECON-OUT
+           PERFORM 300-CLEAR-CONTROL-LOG
+           IF OUT-OF-BALANCE-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+       010-GET-FILE-NAMES.
+           ACCEPT CONTROL-LOG-DD FROM ENVIRONMENT "CTLLOG"
+           ACCEPT RECON-OUT-DD FROM ENVIRONMENT "CTLRECON".
+       200-PROCESS.
+           MOVE CTL-PROGRAM-NAME TO DTL-PROGRAM-OUT
+           MOVE CTL-RECORDS-READ TO DTL-READ-OUT
+           MOVE CTL-RECORDS-WRITTEN TO DTL-WRITTEN-OUT
+           MOVE CTL-RECORDS-REJECTED TO DTL-REJECTED-OUT
+           IF CTL-RECORDS-READ =
+               CTL-RECORDS-WRITTEN + CTL-RECORDS-REJECTED
+               MOVE 'IN BALANCE' TO DTL-STATUS-OUT
+           ELSE
+               MOVE '*** ERROR ***' TO DTL-STATUS-OUT
+               ADD 1 TO OUT-OF-BALANCE-COUNT
+           END-IF
+           WRITE RECON-REC FROM DETAIL-LINE.
+       300-CLEAR-CONTROL-LOG.
+           OPEN OUTPUT CONTROL-LOG
+           CLOSE CONTROL-LOG.
