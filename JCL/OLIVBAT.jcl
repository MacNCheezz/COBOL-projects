@@ -0,0 +1,67 @@
+//OLIVBAT  JOB (ACCT),'NIGHTLY PAYROLL RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB:     OLIVBAT
+//* PURPOSE: NIGHTLY BATCH DRIVER - RUNS THE EMPLOYEE/PAYROLL/
+//*          TERRITORY/CUST-ERROR SUITE AS ONE CHAIN.
+//*
+//* RESTART: EACH STEP IS GATED BY COND= ON THE CONDITION CODE OF THE
+//*          STEP BEFORE IT, SO A STEP THAT ABENDS OR RETURNS A
+//*          NON-ZERO CODE STOPS THE CHAIN WITHOUT RUNNING THE REST.
+//*          TO RESTART AFTER FIXING THE PROBLEM, RESUBMIT THIS JOB
+//*          WITH RESTART=stepname ON THE JOB STATEMENT (E.G.
+//*          RESTART=STEP3) TO PICK UP AT THE FAILED STEP INSTEAD OF
+//*          RERUNNING STEPS THAT ALREADY COMPLETED.
+//*
+//* MODIFICATION HISTORY:
+//*   8/8/26  - initial batch driver
+//*   8/8/26  - added CONTROL-RECONCILE as the final step to check
+//*             the record counts each step logs against each other
+//*   8/8/26  - each program now picks up its file assignments from
+//*             environment variables (EMPIN/EMPOUT, PAYIN/PAYOUT/
+//*             PAYRATES/PAYAUDIT/PAYYTD, TERRIN/TERROUT, CUSTIN/
+//*             CUSTOUT/CUSTRANGE/CUSTCLEAN, CTLLOG/CTLRECON) so this
+//*             driver can route each step at a dataset without a
+//*             recompile; a step with no SETVAR for a given name
+//*             keeps running against its coded default path
+//*   8/9/26  - STEP2 now runs PGM=TAX-PAYROLL instead of PGM=PAYROLL;
+//*             HW6's OLIV-HW6-Pay.cbl is also PROGRAM-ID PAYROLL, so
+//*             the load library had two members answering to the
+//*             same name - renamed HW7's PROGRAM-ID so the chain no
+//*             longer depends on build/link order to pick the right
+//*             one
+//*   8/9/26  - fixed backwards COND= on STEP2-5: COND=(4,LT,STEPn)
+//*             bypasses the gated step when the PRIOR step's return
+//*             code is LESS than 4, i.e. when it succeeded, and runs
+//*             it when the prior step failed - the opposite of the
+//*             RESTART note above. Changed to COND=(4,GE,STEPn),
+//*             which bypasses the gated step when the prior RC is
+//*             GE 4 (failed) as intended
+//*   8/9/26  - corrected the prior entry about environment-variable
+//*             routing below: this driver does not itself set EMPIN/
+//*             EMPOUT/etc - no SET, PARM=, or ENVAR= appears anywhere
+//*             in this JCL, so every step here runs against each
+//*             program's coded default path. The ACCEPT FROM
+//*             ENVIRONMENT hooks exist so an ad-hoc or test run can
+//*             override a step's dataset without a recompile; this
+//*             standard nightly job intentionally takes no overrides
+//*********************************************************************
+//STEP1    EXEC PGM=EMPLOYEE-FILE
+//STEPLIB  DD   DSN=OLIV.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP2    EXEC PGM=TAX-PAYROLL,COND=(4,GE,STEP1)
+//STEPLIB  DD   DSN=OLIV.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP3    EXEC PGM=TERRITORY,COND=(4,GE,STEP2)
+//STEPLIB  DD   DSN=OLIV.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP4    EXEC PGM=CUST-ERROR,COND=(4,GE,STEP3)
+//STEPLIB  DD   DSN=OLIV.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP5    EXEC PGM=CONTROL-RECONCILE,COND=(4,GE,STEP4)
+//STEPLIB  DD   DSN=OLIV.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
