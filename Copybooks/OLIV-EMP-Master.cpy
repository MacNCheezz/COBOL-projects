@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Author: McCarthy Oliveira
+      * Date: 8/8/26
+      * Purpose: Consolidated employee master record. One record per
+      *          employee number, merged from the HW4 employee file,
+      *          the HW6 payroll listing input, and the HW10 territory
+      *          input - each of which used to carry its own partial,
+      *          duplicated slice of this same employee.
+      ******************************************************************
+           05 EMP-NUMBER                   PIC 9(5).
+           05 EMP-NAME                     PIC X(20).
+           05 EMP-SALARY                   PIC 9(5).
+           05 EMP-DEPENDENTS               PIC 9(1).
+           05 EMP-FICA                     PIC 9(5).
+           05 EMP-STATE-TAX                PIC 9(6).
+           05 EMP-FEDERAL-TAX              PIC 9(6).
+           05 EMP-DATE-HIRE.
+               10 EMP-HIRE-MONTH           PIC 9(2).
+               10 EMP-HIRE-DAY             PIC 9(2).
+               10 EMP-HIRE-YEAR            PIC 9(4).
+           05 EMP-ANNUAL-SALARY            PIC 9(6).
+           05 EMP-TERRITORY-NO             PIC 9(2).
+           05 EMP-OFFICE-NO                PIC 9(2).
+           05 EMP-PHONE-AREA               PIC 9(3).
+           05 EMP-PHONE-MIDDLE             PIC 9(3).
+           05 EMP-PHONE-END                PIC 9(4).
