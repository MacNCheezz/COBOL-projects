@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Author: McCarthy Oliveira
+      * Date: 8/8/26
+      * Purpose: Shared input-record layout for the customer/sales
+      *          transaction detail used by both HW10 programs
+      *          (TERRITORY's TERR-IN and CUST-ERROR's CUST-IN were
+      *          byte-for-byte duplicates of this record).
+      * Modification History:
+      *   8/8/26  - pulled out of OLIV-HW10-Terr.cbl/OLIV-HW10-Terr2.cbl
+      ******************************************************************
+           05 EMPLOYEE-NO                  PIC 9(5).
+           05 EMPLOYEE-NAME                PIC X(20).
+           05 TERRITORY-NO                 PIC 9(2).
+           05 ANNUAL-SALARY                PIC 9(6).
+           05 CUST-NO                      PIC 9(4).
+           05 CUST-NAME                    PIC X(26).
+           05 STORE-NO                     PIC 9(1).
+           05 SALESPERSON-NO               PIC 9(4).
+           05 SALES-AMT                    PIC 9(5)V99.
+           05 DATE-OF-TRANS.
+               10 MONTHS-IN                PIC 9(2).
+               10 DAYS-IN                  PIC 9(2).
+               10 YEARS-IN                 PIC 9(4).
