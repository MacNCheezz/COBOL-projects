@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author: McCarthy Oliveira
+      * Date: 8/8/26
+      * Purpose: Shared valid-territory-number master, read by HW6
+      *          PAYROLL, TERRITORY, and CUST-ERROR so all three cross
+      *          check TERRITORY-NO against the same list of
+      *          territories that actually exist.
+      * Modification History:
+      *   8/8/26  - initial version (low/high bounds pair)
+      *   8/9/26  - replaced the low/high bounds pair with one detail
+      *             row per valid territory number - a typo'd
+      *             territory number that happened to land inside the
+      *             old bounds (e.g. 45 mistyped for 54, both within
+      *             01-99) passed the range check silently; an
+      *             enumerated list catches it
+      ******************************************************************
+           05 TERR-VALID-NO-IN            PIC 9(2).
