@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: McCarthy Oliveira
+      * Date: 8/8/26
+      * Purpose: One control-log record per batch program run, appended
+      *          to a shared log so CONTROL-RECONCILE can check that
+      *          records read equal records written plus records
+      *          rejected for every step in the nightly chain.
+      ******************************************************************
+           05 CTL-PROGRAM-NAME             PIC X(12).
+           05 CTL-RECORDS-READ             PIC 9(7).
+           05 CTL-RECORDS-WRITTEN          PIC 9(7).
+           05 CTL-RECORDS-REJECTED         PIC 9(7).
