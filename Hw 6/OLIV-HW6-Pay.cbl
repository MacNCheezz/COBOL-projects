@@ -1,92 +1,317 @@
-      ******************************************************************
-      * Author: McCarthy Oliveira
-      * Date: 9/21/19
-      * Purpose: print data from payroll file
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROLL.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PAYROLL-INFO-IN
-           ASSIGN TO
-           'D:\COBOL\MIS 280 Homework\Homework #6\OLIV-HW6-PayIn.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PAYROLL-INFO-OUT
-           ASSIGN TO
-           'D:\COBOL\MIS 280 Homework\Homework #6\OLIV-HW6-PayOut.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PAYROLL-INFO-IN.
-       01  PAY-IN.
-           05  EMPLOYEE-NUMBER-IN      PIC X(5).
-           05  EMPLOYEE-NAME-IN        PIC X(20).
-           05  TERRITORY-NUMBER-IN     PIC X(2).
-           05  OFFICE-NUMBER-IN        PIC X(2).
-           05  ANNUAL-SALARY-IN        PIC X(6).
-           05  PHONE-AREA-IN           PIC X(3).
-           05  PHONE-MIDDLE-IN         PIC X(3).
-           05  PHONE-END-IN            PIC X(4).
-       FD  PAYROLL-INFO-OUT.
-       01  PAY-OUT-REC.
-           05                          PIC X.
-           05  EMPLOYEE-NUMBER-OUT     PIC X(5).
-           05                          PIC X(5).
-           05  EMPLOYEE-NAME-OUT       PIC X(20).
-           05                          PIC X(3).
-           05  TERRITORY-NUMBER-OUT    PIC X(2).
-           05                          PIC X(8).
-           05  OFFICE-NUMBER-OUT       PIC X(2).
-           05                          PIC X(9).
-           05  ANNUAL-SALARY-OUT       PIC $9(3),9(3).
-           05                          PIC X(5).
-           05  PHONE-AREA-OUT          PIC X(3).
-           05                          PIC X.
-           05  PHONE-MIDDLE-OUT        PIC X(3).
-           05                          PIC X.
-           05  PHONE-END-OUT           PIC X(4).
-       WORKING-STORAGE SECTION.
-       01  MORE-DATA                   PIC XXX VALUE 'YES'.
-       01  SPACES-1                    PIC X VALUE SPACES.
-       01  HEADER-1.
-           05                          PIC X(30) VALUE SPACES.
-           05                          PIC X(50) VALUE
-               'PAYROLL LISTING               PAGE 01   09/21/2019'.
-       01  HEADER-2.
-           05                          PIC X(53) VALUE
-               'EMP. NO.  EMPLOYEE NAME        TERR NO.  OFFICE NO.  '.
-           05                          PIC X(27) VALUE
-               'ANNUAL SALARY  PHONE #'.
-
-
-       PROCEDURE DIVISION.
-       100-MAIN.
-           OPEN INPUT PAYROLL-INFO-IN
-               OUTPUT PAYROLL-INFO-OUT
-           WRITE PAY-OUT-REC FROM HEADER-1.
-           WRITE PAY-OUT-REC FROM SPACES-1.
-           WRITE PAY-OUT-REC FROM HEADER-2.
-           WRITE PAY-OUT-REC FROM SPACES-1.
-           PERFORM UNTIL MORE-DATA = 'NO'
-               READ PAYROLL-INFO-IN
-                   AT END
-                       MOVE 'NO' TO MORE-DATA
-                   NOT AT END
-                       PERFORM 200-PROCESS
-               END-READ
-           END-PERFORM
-           CLOSE PAYROLL-INFO-IN
-                 PAYROLL-INFO-OUT
-           STOP RUN.
-       200-PROCESS.
-
-           MOVE EMPLOYEE-NUMBER-IN TO EMPLOYEE-NUMBER-OUT
-           MOVE EMPLOYEE-NAME-IN TO EMPLOYEE-NAME-OUT
-           MOVE TERRITORY-NUMBER-IN TO TERRITORY-NUMBER-OUT
-           MOVE OFFICE-NUMBER-IN TO OFFICE-NUMBER-OUT
-           MOVE ANNUAL-SALARY-IN TO ANNUAL-SALARY-OUT
-           MOVE PHONE-AREA-IN TO PHONE-AREA-OUT
-           MOVE PHONE-MIDDLE-IN TO PHONE-MIDDLE-OUT
-           MOVE PHONE-END-IN TO PHONE-END-OUT
-           WRITE PAY-OUT-REC.
+      ******************************************************************
+      * Author: McCarthy Oliveira
+      * Date: 9/21/19
+      * Purpose: print data from payroll file
+      * Modification History:
+      *   8/8/26  - added territory/office subtotal breaks
+      *   8/8/26  - TERRITORY-NUMBER-IN is now cross-checked against a
+      *             valid range read from a shared territory master
+      *             file (the same master TERRITORY and CUST-ERROR
+      *             check against)
+      *   8/9/26  - territory/office break detection now runs only
+      *             after TERRITORY-NUMBER-IN/OFFICE-NUMBER-IN are
+      *             validated, so a bad value can no longer fragment
+      *             a territory's subtotal into multiple lines
+      *   8/9/26  - OFFICE-IS-VALID is now also checked before a
+      *             record is written to normal output and folded
+      *             into OFFICE-TOTAL/TERRITORY-TOTAL, with its own
+      *             error line - a non-numeric office number used to
+      *             pass straight through and get added into whatever
+      *             subtotal happened to be open
+      *   8/9/26  - PHONE-IS-VALID is now folded into the write-gating
+      *             condition with its own PHONE-ERROR-LINE, matching
+      *             SALARY/TERRITORY/OFFICE - a malformed phone number
+      *             used to be flagged internally but still print with
+      *             '***'/'****' filler and no error line
+      *   8/9/26  - appends a run record to the shared batch control
+      *             log; any record that fails salary/territory/
+      *             office/phone validation counts as rejected
+      *   8/9/26  - TERRITORY-NUMBER-IN is now checked against an
+      *             enumerated list of valid territory numbers read
+      *             from the shared master, replacing the old low/high
+      *             bounds pair - a typo'd territory number landing
+      *             inside the old range used to pass unnoticed
+      *   8/9/26  - control log moved to its own OLIV-CTL-Pay.txt
+      *             instead of the shared OLIV-CTL-Log.txt - this
+      *             program isn't part of the nightly batch chain, and
+      *             a standalone run was leaving a stray row in the
+      *             chain's log for CONTROL-RECONCILE to pick up and
+      *             clear on its next unrelated run
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-INFO-IN
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Homework #6\OLIV-HW6-PayIn.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-INFO-OUT
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Homework #6\OLIV-HW6-PayOut.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TERR-MASTER
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Terr Master\OLIV-TERR-Master.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-LOG
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Batch Control\OLIV-CTL-Pay.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-INFO-IN.
+       01  PAY-IN.
+           05  EMPLOYEE-NUMBER-IN      PIC X(5).
+           05  EMPLOYEE-NAME-IN        PIC X(20).
+           05  TERRITORY-NUMBER-IN     PIC X(2).
+           05  OFFICE-NUMBER-IN        PIC X(2).
+           05  ANNUAL-SALARY-IN        PIC X(6).
+           05  PHONE-AREA-IN           PIC X(3).
+           05  PHONE-MIDDLE-IN         PIC X(3).
+           05  PHONE-END-IN            PIC X(4).
+       FD  PAYROLL-INFO-OUT.
+       01  PAY-OUT-REC.
+           05                          PIC X.
+           05  EMPLOYEE-NUMBER-OUT     PIC X(5).
+           05                          PIC X(5).
+           05  EMPLOYEE-NAME-OUT       PIC X(20).
+           05                          PIC X(3).
+           05  TERRITORY-NUMBER-OUT    PIC X(2).
+           05                          PIC X(8).
+           05  OFFICE-NUMBER-OUT       PIC X(2).
+           05                          PIC X(9).
+           05  ANNUAL-SALARY-OUT       PIC $9(3),9(3).
+           05                          PIC X(5).
+           05  PHONE-AREA-OUT          PIC X(3).
+           05                          PIC X.
+           05  PHONE-MIDDLE-OUT        PIC X(3).
+           05                          PIC X.
+           05  PHONE-END-OUT           PIC X(4).
+       FD  TERR-MASTER.
+       01  TERR-MASTER-REC.
+           COPY OLIV-TERR-Master.
+       FD  CONTROL-LOG.
+       01  CONTROL-LOG-REC.
+           COPY OLIV-CTL-Rec.
+       WORKING-STORAGE SECTION.
+       01  MORE-DATA                   PIC XXX VALUE 'YES'.
+       01  READ-COUNT                  PIC 9(7) VALUE 0.
+       01  WRITE-COUNT                 PIC 9(7) VALUE 0.
+       01  REJECT-COUNT                PIC 9(7) VALUE 0.
+       01  FIRST-RECORD                PIC XXX VALUE 'YES'.
+       01  SPACES-1                    PIC X VALUE SPACES.
+       01  HEADER-1.
+           05                          PIC X(30) VALUE SPACES.
+           05                          PIC X(50) VALUE
+               'PAYROLL LISTING               PAGE 01   09/21/2019'.
+       01  HEADER-2.
+           05                          PIC X(53) VALUE
+               'EMP. NO.  EMPLOYEE NAME        TERR NO.  OFFICE NO.  '.
+           05                          PIC X(27) VALUE
+               'ANNUAL SALARY  PHONE #'.
+       01  ANNUAL-SALARY-NUM           PIC 9(6).
+       01  SALARY-IS-VALID             PIC X(3).
+       01  PHONE-IS-VALID              PIC X(3).
+       01  MIN-SALARY                  PIC 9(6) VALUE 010000.
+       01  MAX-SALARY                  PIC 9(6) VALUE 500000.
+       01  SALARY-ERROR-LINE.
+           05                          PIC X(8) VALUE SPACES.
+           05  SALARY-ERR-EMP-OUT      PIC X(5).
+           05                          PIC X(3) VALUE SPACES.
+           05                          PIC X(44) VALUE
+               'ERROR: ANNUAL SALARY INVALID OR OUT OF RANGE'.
+       01  TERRITORY-NUMBER-NUM        PIC 9(2).
+       01  TERRITORY-IS-VALID          PIC X(3).
+       01  OFFICE-IS-VALID             PIC X(3).
+       01  TERR-MASTER-EOF             PIC X(3) VALUE 'NO'.
+       01  TERR-VALID-COUNT            PIC 9(2) VALUE 0.
+       01  TERR-IDX                    PIC 9(2).
+       01  TERR-VALID-TABLE.
+           05  TERR-VALID-ENTRY        PIC 9(2) OCCURS 99 TIMES.
+       01  TERR-ERROR-LINE.
+           05                          PIC X(8) VALUE SPACES.
+           05  TERR-ERR-EMP-OUT        PIC X(5).
+           05                          PIC X(3) VALUE SPACES.
+           05                          PIC X(44) VALUE
+               'ERROR: TERRITORY-NO OUT OF VALID RANGE'.
+       01  OFFICE-ERROR-LINE.
+           05                          PIC X(8) VALUE SPACES.
+           05  OFFICE-ERR-EMP-OUT      PIC X(5).
+           05                          PIC X(3) VALUE SPACES.
+           05                          PIC X(44) VALUE
+               'ERROR: OFFICE-NO NOT NUMERIC'.
+       01  PHONE-ERROR-LINE.
+           05                          PIC X(8) VALUE SPACES.
+           05  PHONE-ERR-EMP-OUT       PIC X(5).
+           05                          PIC X(3) VALUE SPACES.
+           05                          PIC X(48) VALUE
+               'ERROR: PHONE NUMBER NOT NUMERIC OR WRONG LENGTH'.
+       01  TERR-HOLD                   PIC X(2).
+       01  OFFICE-HOLD                 PIC X(2).
+       01  OFFICE-TOTAL                PIC 9(8)V99.
+       01  TERRITORY-TOTAL             PIC 9(9)V99.
+       01  OFFICE-TOTAL-REC.
+           05                          PIC X(8) VALUE SPACES.
+           05                          PIC X(14) VALUE
+               'OFFICE TOTAL: '.
+           05  OFFICE-TOTAL-NO-OUT     PIC X(2).
+           05                          PIC X(4) VALUE SPACES.
+           05  OFFICE-TOTAL-AMT-OUT    PIC $$,$$$,$$9.99.
+       01  TERRITORY-TOTAL-REC.
+           05                          PIC X(4) VALUE SPACES.
+           05                          PIC X(17) VALUE
+               'TERRITORY TOTAL: '.
+           05  TERR-TOTAL-NO-OUT       PIC X(2).
+           05                          PIC X(4) VALUE SPACES.
+           05  TERR-TOTAL-AMT-OUT      PIC $$,$$$,$$9.99.
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 050-READ-TERR-MASTER
+           OPEN INPUT PAYROLL-INFO-IN
+               OUTPUT PAYROLL-INFO-OUT
+           WRITE PAY-OUT-REC FROM HEADER-1.
+           WRITE PAY-OUT-REC FROM SPACES-1.
+           WRITE PAY-OUT-REC FROM HEADER-2.
+           WRITE PAY-OUT-REC FROM SPACES-1.
+           PERFORM UNTIL MORE-DATA = 'NO'
+               READ PAYROLL-INFO-IN
+                   AT END
+                       MOVE 'NO' TO MORE-DATA
+                   NOT AT END
+                       PERFORM 200-PROCESS
+               END-READ
+           END-PERFORM
+           IF FIRST-RECORD = 'NO'
+               PERFORM 310-OFFICE-BREAK
+               PERFORM 320-TERRITORY-BREAK
+           END-IF
+           PERFORM 900-WRITE-CONTROL-LOG
+           CLOSE PAYROLL-INFO-IN
+                 PAYROLL-INFO-OUT
+           STOP RUN.
+       050-READ-TERR-MASTER.
+           OPEN INPUT TERR-MASTER
+           PERFORM UNTIL TERR-MASTER-EOF = 'YES'
+               READ TERR-MASTER
+                   AT END
+                       MOVE 'YES' TO TERR-MASTER-EOF
+                   NOT AT END
+                       ADD 1 TO TERR-VALID-COUNT
+                       MOVE TERR-VALID-NO-IN
+                           TO TERR-VALID-ENTRY(TERR-VALID-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE TERR-MASTER.
+       055-CHECK-TERR-MASTER.
+           MOVE 'NO' TO TERRITORY-IS-VALID
+           PERFORM VARYING TERR-IDX FROM 1 BY 1
+               UNTIL TERR-IDX > TERR-VALID-COUNT
+               IF TERRITORY-NUMBER-NUM = TERR-VALID-ENTRY(TERR-IDX)
+                   MOVE 'YES' TO TERRITORY-IS-VALID
+                   MOVE TERR-VALID-COUNT TO TERR-IDX
+               END-IF
+           END-PERFORM.
+       200-PROCESS.
+           ADD 1 TO READ-COUNT
+           IF TERRITORY-NUMBER-IN IS NUMERIC
+               MOVE TERRITORY-NUMBER-IN TO TERRITORY-NUMBER-NUM
+               PERFORM 055-CHECK-TERR-MASTER
+           ELSE
+               MOVE 'NO' TO TERRITORY-IS-VALID
+           END-IF
+           IF OFFICE-NUMBER-IN IS NUMERIC
+               MOVE 'YES' TO OFFICE-IS-VALID
+           ELSE
+               MOVE 'NO' TO OFFICE-IS-VALID
+           END-IF
+           IF TERRITORY-IS-VALID = 'YES' AND OFFICE-IS-VALID = 'YES'
+               EVALUATE TRUE
+                   WHEN FIRST-RECORD = 'YES'
+                       MOVE TERRITORY-NUMBER-IN TO TERR-HOLD
+                       MOVE OFFICE-NUMBER-IN TO OFFICE-HOLD
+                       MOVE 'NO' TO FIRST-RECORD
+                   WHEN TERRITORY-NUMBER-IN NOT = TERR-HOLD
+                       PERFORM 310-OFFICE-BREAK
+                       PERFORM 320-TERRITORY-BREAK
+                       MOVE TERRITORY-NUMBER-IN TO TERR-HOLD
+                       MOVE OFFICE-NUMBER-IN TO OFFICE-HOLD
+                   WHEN OFFICE-NUMBER-IN NOT = OFFICE-HOLD
+                       PERFORM 310-OFFICE-BREAK
+                       MOVE OFFICE-NUMBER-IN TO OFFICE-HOLD
+               END-EVALUATE
+           END-IF
+           MOVE EMPLOYEE-NUMBER-IN TO EMPLOYEE-NUMBER-OUT
+           MOVE EMPLOYEE-NAME-IN TO EMPLOYEE-NAME-OUT
+           MOVE TERRITORY-NUMBER-IN TO TERRITORY-NUMBER-OUT
+           MOVE OFFICE-NUMBER-IN TO OFFICE-NUMBER-OUT
+           IF PHONE-AREA-IN IS NUMERIC AND PHONE-MIDDLE-IN IS NUMERIC
+               AND PHONE-END-IN IS NUMERIC
+               MOVE 'YES' TO PHONE-IS-VALID
+               MOVE PHONE-AREA-IN TO PHONE-AREA-OUT
+               MOVE PHONE-MIDDLE-IN TO PHONE-MIDDLE-OUT
+               MOVE PHONE-END-IN TO PHONE-END-OUT
+           ELSE
+               MOVE 'NO' TO PHONE-IS-VALID
+               MOVE '***' TO PHONE-AREA-OUT
+               MOVE '***' TO PHONE-MIDDLE-OUT
+               MOVE '****' TO PHONE-END-OUT
+           END-IF
+           IF ANNUAL-SALARY-IN IS NUMERIC
+               MOVE ANNUAL-SALARY-IN TO ANNUAL-SALARY-NUM
+               IF ANNUAL-SALARY-NUM >= MIN-SALARY
+                   AND ANNUAL-SALARY-NUM <= MAX-SALARY
+                   MOVE 'YES' TO SALARY-IS-VALID
+               ELSE
+                   MOVE 'NO' TO SALARY-IS-VALID
+               END-IF
+           ELSE
+               MOVE 'NO' TO SALARY-IS-VALID
+           END-IF
+           IF SALARY-IS-VALID = 'YES' AND TERRITORY-IS-VALID = 'YES'
+               AND OFFICE-IS-VALID = 'YES' AND PHONE-IS-VALID = 'YES'
+               MOVE ANNUAL-SALARY-NUM TO ANNUAL-SALARY-OUT
+               WRITE PAY-OUT-REC
+               ADD 1 TO WRITE-COUNT
+               ADD ANNUAL-SALARY-NUM TO OFFICE-TOTAL
+               ADD ANNUAL-SALARY-NUM TO TERRITORY-TOTAL
+           ELSE
+               ADD 1 TO REJECT-COUNT
+               IF SALARY-IS-VALID = 'NO'
+                   MOVE EMPLOYEE-NUMBER-IN TO SALARY-ERR-EMP-OUT
+                   WRITE PAY-OUT-REC FROM SALARY-ERROR-LINE
+               END-IF
+               IF TERRITORY-IS-VALID = 'NO'
+                   MOVE EMPLOYEE-NUMBER-IN TO TERR-ERR-EMP-OUT
+                   WRITE PAY-OUT-REC FROM TERR-ERROR-LINE
+               END-IF
+               IF OFFICE-IS-VALID = 'NO'
+                   MOVE EMPLOYEE-NUMBER-IN TO OFFICE-ERR-EMP-OUT
+                   WRITE PAY-OUT-REC FROM OFFICE-ERROR-LINE
+               END-IF
+               IF PHONE-IS-VALID = 'NO'
+                   MOVE EMPLOYEE-NUMBER-IN TO PHONE-ERR-EMP-OUT
+                   WRITE PAY-OUT-REC FROM PHONE-ERROR-LINE
+               END-IF
+           END-IF.
+       310-OFFICE-BREAK.
+           MOVE OFFICE-HOLD TO OFFICE-TOTAL-NO-OUT
+           MOVE OFFICE-TOTAL TO OFFICE-TOTAL-AMT-OUT
+           WRITE PAY-OUT-REC FROM OFFICE-TOTAL-REC
+               AFTER ADVANCING 1 LINE
+           MOVE 0 TO OFFICE-TOTAL.
+       320-TERRITORY-BREAK.
+           MOVE TERR-HOLD TO TERR-TOTAL-NO-OUT
+           MOVE TERRITORY-TOTAL TO TERR-TOTAL-AMT-OUT
+           WRITE PAY-OUT-REC FROM TERRITORY-TOTAL-REC
+               AFTER ADVANCING 1 LINE
+           MOVE 0 TO TERRITORY-TOTAL.
+       900-WRITE-CONTROL-LOG.
+           OPEN EXTEND CONTROL-LOG
+           MOVE 'PAYROLL     ' TO CTL-PROGRAM-NAME
+           MOVE READ-COUNT TO CTL-RECORDS-READ
+           MOVE WRITE-COUNT TO CTL-RECORDS-WRITTEN
+           MOVE REJECT-COUNT TO CTL-RECORDS-REJECTED
+           WRITE CONTROL-LOG-REC
+           CLOSE CONTROL-LOG.
