@@ -1,73 +1,192 @@
-      ******************************************************************
-      * Author: McCarthy Oliveira
-      * Date: 9/21/2019
-      * Purpose: print mailing list from name/address file
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIL.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MASTER-LIST
-           ASSIGN TO
-           'D:\COBOL\MIS 280 Homework\Homework #6\OLIV-HW6-MailIn.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT MAIL-OUT
-           ASSIGN TO
-           'D:\COBOL\MIS 280 Homework\Homework #6\OLIV-HW6-MailOut.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  MASTER-LIST.
-       01  LIST-IN.
-           05 NAME-IN           PIC X(20).
-           05 ADDRESS-IN        PIC X(20).
-           05 LOCATION-IN       PIC X(15).
-           05 LOCATION-ZIP-IN   PIC X(5).
-       FD  MAIL-OUT.
-       01  MAIL-REC.
-           05                   PIC X(60).
-       WORKING-STORAGE SECTION.
-       01  MORE-DATA            PIC XXX VALUE 'YES'.
-       01  HEADER-1             PIC X(41) VALUE
-               ' MAILING LIST        PAGE 01   09/21/2019'.
-       01  SPACES-1             PIC X VALUE SPACES.
-       01  NAME-LINE.
-           05                   PIC X(4) VALUE SPACES.
-           05 NAME-OUT          PIC X(20).
-           05                   PIC X(17) VALUE SPACES.
-       01  ADDRESS-LINE.
-           05                   PIC X(4) VALUE SPACES.
-           05 ADDRESS-OUT       PIC X(20).
-           05                   PIC X(17) VALUE SPACES.
-       01  LOCATION-LINE.
-           05                   PIC X(4) VALUE SPACES.
-           05 LOCATION-OUT      PIC X(15).
-           05                   PIC X VALUE SPACES.
-           05 LOCATION-ZIP-OUT  PIC X(5).
-           05                   PIC X(11) VALUE SPACES.
-       PROCEDURE DIVISION.
-       100-MAIN.
-           OPEN INPUT MASTER-LIST
-               OUTPUT MAIL-OUT
-           WRITE MAIL-REC FROM HEADER-1.
-           PERFORM UNTIL MORE-DATA = 'NO'
-               READ MASTER-LIST
-                   AT END
-                       MOVE 'NO' TO MORE-DATA
-                   NOT AT END
-                       PERFORM 200-PROCESS
-               END-READ
-           END-PERFORM
-           CLOSE MASTER-LIST
-                 MAIL-OUT
-           STOP RUN.
-       200-PROCESS.
-           WRITE MAIL-REC FROM SPACES-1
-           MOVE NAME-IN TO NAME-OUT
-           MOVE ADDRESS-IN TO ADDRESS-OUT
-           MOVE LOCATION-IN TO LOCATION-OUT
-           MOVE LOCATION-ZIP-IN TO LOCATION-ZIP-OUT
-           WRITE MAIL-REC FROM NAME-LINE
-           WRITE MAIL-REC FROM ADDRESS-LINE
-           WRITE MAIL-REC FROM LOCATION-LINE.
+      ******************************************************************
+      * Author: McCarthy Oliveira
+      * Date: 9/21/2019
+      * Purpose: print mailing list from name/address file
+      * Modification History:
+      *   8/8/26  - presort by ZIP for bulk-mail postal discount
+      *   8/9/26  - SEEN-ADDRESS-TABLE raised from 500 to 5000 entries
+      *             and now flags SEEN-TABLE-FULL instead of silently
+      *             stopping duplicate detection once it fills
+      *   8/9/26  - appends a run record to the shared batch control
+      *             log; a suppressed duplicate address now counts as
+      *             rejected instead of just vanishing from the count
+      *   8/9/26  - control log moved to its own OLIV-CTL-Mail.txt
+      *             instead of the shared OLIV-CTL-Log.txt - this
+      *             program isn't part of the nightly batch chain, and
+      *             a standalone run was leaving a stray row in the
+      *             chain's log for CONTROL-RECONCILE to pick up and
+      *             clear on its next unrelated run
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-LIST
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Homework #6\OLIV-HW6-MailIn.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-LIST
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Homework #6\OLIV-HW6-MailSrt.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK
+           ASSIGN TO 'SORTWK1'.
+           SELECT MAIL-OUT
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Homework #6\OLIV-HW6-MailOut.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LABEL-OUT
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Homework #6\OLIV-HW6-Label.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-LOG
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Batch Control\OLIV-CTL-Mail.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-LIST.
+       01  LIST-IN.
+           05 NAME-IN           PIC X(20).
+           05 ADDRESS-IN        PIC X(20).
+           05 LOCATION-IN       PIC X(15).
+           05 LOCATION-ZIP-IN   PIC X(5).
+       FD  SORTED-LIST.
+       01  SORTED-REC.
+           05 SRT-NAME          PIC X(20).
+           05 SRT-ADDRESS       PIC X(20).
+           05 SRT-LOCATION      PIC X(15).
+           05 SRT-ZIP           PIC X(5).
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05 SORT-NAME         PIC X(20).
+           05 SORT-ADDRESS      PIC X(20).
+           05 SORT-LOCATION     PIC X(15).
+           05 SORT-ZIP          PIC X(5).
+       FD  MAIL-OUT.
+       01  MAIL-REC.
+           05                   PIC X(60).
+       FD  LABEL-OUT.
+       01  LABEL-REC.
+           05                   PIC X(70).
+       FD  CONTROL-LOG.
+       01  CONTROL-LOG-REC.
+           COPY OLIV-CTL-Rec.
+       WORKING-STORAGE SECTION.
+       01  MORE-DATA            PIC XXX VALUE 'YES'.
+       01  HEADER-1             PIC X(41) VALUE
+               ' MAILING LIST        PAGE 01   09/21/2019'.
+       01  SPACES-1             PIC X VALUE SPACES.
+       01  NAME-LINE.
+           05                   PIC X(4) VALUE SPACES.
+           05 NAME-OUT          PIC X(20).
+           05                   PIC X(17) VALUE SPACES.
+       01  ADDRESS-LINE.
+           05                   PIC X(4) VALUE SPACES.
+           05 ADDRESS-OUT       PIC X(20).
+           05                   PIC X(17) VALUE SPACES.
+       01  LOCATION-LINE.
+           05                   PIC X(4) VALUE SPACES.
+           05 LOCATION-OUT      PIC X(15).
+           05                   PIC X VALUE SPACES.
+           05 LOCATION-ZIP-OUT  PIC X(5).
+           05                   PIC X(11) VALUE SPACES.
+       01  SEEN-ADDRESS-TABLE.
+           05 SEEN-ADDRESS      PIC X(40) OCCURS 5000 TIMES.
+       01  SEEN-COUNT           PIC 9(4) VALUE 0.
+       01  SEEN-IDX             PIC 9(4).
+       01  SEEN-TABLE-FULL      PIC X(3) VALUE 'NO'.
+       01  CURRENT-ADDRESS-KEY  PIC X(40).
+       01  ADDRESS-IS-DUPLICATE PIC X(3).
+       01  LABEL-HEADER         PIC X(26) VALUE
+               'NAME,ADDRESS,LOCATION,ZIP'.
+       01  READ-COUNT           PIC 9(7) VALUE 0.
+       01  WRITE-COUNT          PIC 9(7) VALUE 0.
+       01  REJECT-COUNT         PIC 9(7) VALUE 0.
+       01  LABEL-LINE.
+           05 LABEL-NAME-OUT    PIC X(20).
+           05                   PIC X VALUE ','.
+           05 LABEL-ADDRESS-OUT PIC X(20).
+           05                   PIC X VALUE ','.
+           05 LABEL-LOCATION-OUT PIC X(15).
+           05                   PIC X VALUE ','.
+           05 LABEL-ZIP-OUT     PIC X(5).
+       PROCEDURE DIVISION.
+       100-MAIN.
+           SORT SORT-WORK
+               ON ASCENDING KEY SORT-ZIP
+               USING MASTER-LIST
+               GIVING SORTED-LIST
+           OPEN INPUT SORTED-LIST
+               OUTPUT MAIL-OUT
+               OUTPUT LABEL-OUT
+           WRITE MAIL-REC FROM HEADER-1.
+           WRITE LABEL-REC FROM LABEL-HEADER.
+           PERFORM UNTIL MORE-DATA = 'NO'
+               READ SORTED-LIST
+                   AT END
+                       MOVE 'NO' TO MORE-DATA
+                   NOT AT END
+                       PERFORM 200-PROCESS
+               END-READ
+           END-PERFORM
+           PERFORM 900-WRITE-CONTROL-LOG
+           CLOSE SORTED-LIST
+                 MAIL-OUT
+                 LABEL-OUT
+           IF SEEN-TABLE-FULL = 'YES'
+               DISPLAY 'SEEN-ADDRESS-TABLE FILLED - DUPLICATE '
+                   'CHECK INCOMPLETE FOR THIS RUN'
+           END-IF
+           STOP RUN.
+       190-CHECK-DUPLICATE.
+           MOVE SRT-ADDRESS TO CURRENT-ADDRESS-KEY(1:20)
+           MOVE SRT-LOCATION TO CURRENT-ADDRESS-KEY(21:15)
+           MOVE SRT-ZIP TO CURRENT-ADDRESS-KEY(36:5)
+           MOVE 'NO' TO ADDRESS-IS-DUPLICATE
+           PERFORM VARYING SEEN-IDX FROM 1 BY 1
+               UNTIL SEEN-IDX > SEEN-COUNT
+               IF CURRENT-ADDRESS-KEY = SEEN-ADDRESS(SEEN-IDX)
+                   MOVE 'YES' TO ADDRESS-IS-DUPLICATE
+                   MOVE SEEN-COUNT TO SEEN-IDX
+               END-IF
+           END-PERFORM
+           IF ADDRESS-IS-DUPLICATE = 'NO'
+               IF SEEN-COUNT < 5000
+                   ADD 1 TO SEEN-COUNT
+                   MOVE CURRENT-ADDRESS-KEY TO
+                       SEEN-ADDRESS(SEEN-COUNT)
+               ELSE
+                   MOVE 'YES' TO SEEN-TABLE-FULL
+               END-IF
+           END-IF.
+       200-PROCESS.
+           ADD 1 TO READ-COUNT
+           PERFORM 190-CHECK-DUPLICATE
+           IF ADDRESS-IS-DUPLICATE = 'NO'
+               ADD 1 TO WRITE-COUNT
+               WRITE MAIL-REC FROM SPACES-1
+               MOVE SRT-NAME TO NAME-OUT
+               MOVE SRT-ADDRESS TO ADDRESS-OUT
+               MOVE SRT-LOCATION TO LOCATION-OUT
+               MOVE SRT-ZIP TO LOCATION-ZIP-OUT
+               WRITE MAIL-REC FROM NAME-LINE
+               WRITE MAIL-REC FROM ADDRESS-LINE
+               WRITE MAIL-REC FROM LOCATION-LINE
+               MOVE FUNCTION TRIM(SRT-NAME) TO LABEL-NAME-OUT
+               MOVE FUNCTION TRIM(SRT-ADDRESS) TO LABEL-ADDRESS-OUT
+               MOVE FUNCTION TRIM(SRT-LOCATION) TO LABEL-LOCATION-OUT
+               MOVE SRT-ZIP TO LABEL-ZIP-OUT
+               WRITE LABEL-REC FROM LABEL-LINE
+           ELSE
+               ADD 1 TO REJECT-COUNT
+           END-IF.
+       900-WRITE-CONTROL-LOG.
+           OPEN EXTEND CONTROL-LOG
+           MOVE 'MAIL        ' TO CTL-PROGRAM-NAME
+           MOVE READ-COUNT TO CTL-RECORDS-READ
+           MOVE WRITE-COUNT TO CTL-RECORDS-WRITTEN
+           MOVE REJECT-COUNT TO CTL-RECORDS-REJECTED
+           WRITE CONTROL-LOG-REC
+           CLOSE CONTROL-LOG.
