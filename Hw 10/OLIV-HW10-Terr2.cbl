@@ -1,186 +1,502 @@
-      ******************************************************************
-      * Author: McCarthy Oliveira
-      * Date: 11/7/19
-      * Purpose: Print info from input file, one has err, other doesnt
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CUST-ERROR.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CUST-LIST
-           ASSIGN TO
-         'D:\COBOL\MIS 280 Homework\Homework #10\OLIV-HW10-Input2.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT LIST-OUT
-           ASSIGN TO
-         'D:\COBOL\MIS 280 Homework\Homework #10\OLIV-HW10-Output2.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CUST-LIST.
-       01  CUST-IN.
-           05 EMPLOYEE-NO                  PIC 9(5).
-           05 EMPLOYEE-NAME                PIC X(20).
-           05 TERRITORY-NO                 PIC 9(2).
-           05 ANNUAL-SALARY                PIC 9(6).
-           05 CUST-NO                      PIC 9(4).
-           05 CUST-NAME                    PIC X(26).
-           05 STORE-NO                     PIC 9(1).
-           05 SALESPERSON-NO               PIC 9(4).
-           05 SALES-AMT                    PIC 9(5)V99.
-           05 DATE-OF-TRANS.
-               10 MONTHS-IN                PIC 9(2).
-               10 DAYS-IN                  PIC 9(2).
-               10 YEARS-IN                 PIC 9(4).
-       FD  LIST-OUT.
-       01  CUST-OUT.
-           05 REC-OUT                      PIC X(100).
-       WORKING-STORAGE SECTION.
-       01  ARE-THERE-MORE-RECORDS          PIC XXX   VALUE 'YES'.
-       01  TOTAL-REC.
-           05                              PIC X(2) VALUE SPACES.
-           05 CUST-NO-OUT                  PIC Z(4).
-           05                              PIC X(10) VALUE SPACES.
-           05 CUST-NAME-OUT                PIC X(26).
-           05                              PIC X     VALUE SPACES.
-           05 STORE-NO-OUT                 PIC 9(1).
-           05                              PIC X(14) VALUE SPACES.
-           05 SALESPERSON-NO-OUT           PIC Z(4).
-           05                              PIC X(10) VALUE SPACES.
-           05 SALES-AMT-OUT                PIC $$$,$$$.99.
-           05                              PIC X(4)  VALUE SPACES.
-           05 DATE-OF-TRANS-OUT.
-               10 MONTHS-OUT               PIC 9(2).
-               10                          PIC X     VALUE '/'.
-               10 DAYS-OUT                 PIC 9(2).
-               10                          PIC X     VALUE '/'.
-               10 YEARS-OUT                PIC 9(4).
-       01  LINE-1.
-           05                              PIC X(54) VALUE
-               '______________________________________________________'.
-           05                              PIC X(54) VALUE
-               '______________________________________________________'.
-       01  HEADING1.
-           05                              PIC X(53) VALUE
-               'CUST-NUM        CUST-NAME              STORE-NUM     '.
-           05                              PIC X(53) VALUE
-               'SALESPERSON-NUM    SALES-AMT    DATE OR TRANS'.
-       01  ERROR-1.
-           05                              PIC X(50) VALUE
-               '   ERROR: CUST-NUM OUT OF RANGE'.
-       01  ERROR-2.
-           05                              PIC X(50) VALUE
-               '   ERROR: STORE-NUM OUT OF RANGE'.
-       01  ERROR-3.
-           05                              PIC X(50) VALUE
-               '   ERROR: SALESPERSON-NUM OUT OF RANGE'.
-       PROCEDURE DIVISION.
-       100-MAIN.
-           OPEN INPUT CUST-LIST
-               OUTPUT LIST-OUT
-           WRITE CUST-OUT FROM HEADING1
-           WRITE CUST-OUT FROM LINE-1
-           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
-               READ CUST-LIST
-                   AT END
-                       MOVE 'NO' TO ARE-THERE-MORE-RECORDS
-                   NOT AT END
-                       PERFORM 200-PROCESS
-               END-READ
-           END-PERFORM
-           CLOSE CUST-LIST
-                 LIST-OUT
-           STOP RUN.
-       200-PROCESS.
-           MOVE CUST-NO TO CUST-NO-OUT
-           MOVE CUST-NAME TO CUST-NAME-OUT
-           MOVE STORE-NO TO STORE-NO-OUT
-           MOVE SALESPERSON-NO TO SALESPERSON-NO-OUT
-           MOVE SALES-AMT TO SALES-AMT-OUT
-           MOVE MONTHS-IN TO MONTHS-OUT
-           MOVE DAYS-IN TO DAYS-OUT
-           MOVE YEARS-IN TO YEARS-OUT
-           EVALUATE CUST-NO
-               WHEN 0101 THROUGH 9621
-                       EVALUATE STORE-NO
-                           WHEN 1 THROUGH 4
-                                   EVALUATE SALESPERSON-NO
-                                       WHEN > 0999
-                                           WRITE CUST-OUT FROM TOTAL-REC
-                                               BEFORE ADVANCING 2 LINES
-                                           WRITE CUST-OUT FROM ERROR-3
-                                           WRITE CUST-OUT FROM LINE-1
-                                   END-EVALUATE
-                           WHEN < 1
-                               WRITE CUST-OUT FROM TOTAL-REC
-                                   BEFORE ADVANCING 2 LINES
-                               WRITE CUST-OUT FROM ERROR-2
-                                   EVALUATE SALESPERSON-NO
-                                       WHEN > 0999
-                                           WRITE CUST-OUT FROM ERROR-3
-                                   END-EVALUATE
-                               WRITE CUST-OUT FROM LINE-1
-                           WHEN > 4
-                               WRITE CUST-OUT FROM TOTAL-REC
-                                   BEFORE ADVANCING 2 LINES
-                               WRITE CUST-OUT FROM ERROR-2
-                                   EVALUATE SALESPERSON-NO
-                                       WHEN > 0999
-                                           WRITE CUST-OUT FROM ERROR-3
-                                   END-EVALUATE
-                               WRITE CUST-OUT FROM LINE-1
-                       END-EVALUATE
-               WHEN < 0101
-                   WRITE CUST-OUT FROM TOTAL-REC
-                       BEFORE ADVANCING 2 LINES
-                   WRITE CUST-OUT FROM ERROR-1
-                       EVALUATE STORE-NO
-                           WHEN 1 THROUGH 4
-                                   EVALUATE SALESPERSON-NO
-                                       WHEN > 0999
-                                           WRITE CUST-OUT FROM ERROR-3
-                                   END-EVALUATE
-                                   WRITE CUST-OUT FROM LINE-1
-                           WHEN < 1
-                               WRITE CUST-OUT FROM ERROR-2
-                                   EVALUATE SALESPERSON-NO
-                                       WHEN > 0999
-                                           WRITE CUST-OUT FROM ERROR-3
-                                   END-EVALUATE
-                                   WRITE CUST-OUT FROM LINE-1
-                           WHEN > 4
-                               WRITE CUST-OUT FROM ERROR-2
-                                   EVALUATE SALESPERSON-NO
-                                       WHEN > 0999
-                                           WRITE CUST-OUT FROM ERROR-3
-                                   END-EVALUATE
-                                   WRITE CUST-OUT FROM LINE-1
-                       END-EVALUATE
-               WHEN > 9621
-                   WRITE CUST-OUT FROM TOTAL-REC
-                       BEFORE ADVANCING 2 LINES
-                   WRITE CUST-OUT FROM ERROR-1
-                       EVALUATE STORE-NO
-                           WHEN 1 THROUGH 4
-                                   EVALUATE SALESPERSON-NO
-                                       WHEN > 0999
-                                           WRITE CUST-OUT FROM ERROR-3
-                                   END-EVALUATE
-                                   WRITE CUST-OUT FROM LINE-1
-                           WHEN < 1
-                               WRITE CUST-OUT FROM ERROR-2
-                                   EVALUATE SALESPERSON-NO
-                                       WHEN > 0999
-                                           WRITE CUST-OUT FROM ERROR-3
-                                   END-EVALUATE
-                                   WRITE CUST-OUT FROM LINE-1
-                           WHEN > 4
-                               WRITE CUST-OUT FROM ERROR-2
-                                   EVALUATE SALESPERSON-NO
-                                       WHEN > 0999
-                                           WRITE CUST-OUT FROM ERROR-3
-                                   END-EVALUATE
-                                   WRITE CUST-OUT FROM LINE-1
-                       END-EVALUATE
-           END-EVALUATE.
+      ******************************************************************
+      * Author: McCarthy Oliveira
+      * Date: 11/7/19
+      * Purpose: Print info from input file, one has err, other doesnt
+      * Modification History:
+      *   8/8/26  - valid CUST-NO/STORE-NO/SALESPERSON-NO ranges now
+      *             come from a reference file instead of literals
+      *   8/8/26  - error-count control totals footer added
+      *   8/8/26  - DATE-OF-TRANS now validated and reported
+      *   8/8/26  - SALES-AMT reasonableness check added
+      *   8/8/26  - clean records now written to a separate output file
+      *   8/8/26  - input record layout now a shared copybook with
+      *             TERRITORY (was duplicated field-for-field)
+      *   8/8/26  - appends a run record to the shared batch control
+      *             log for the chain-wide reconciliation report
+      *   8/8/26  - file assignments now read from environment
+      *             variables at run time, defaulting to the existing
+      *             hardcoded paths when a variable is not set
+      *   8/8/26  - TERRITORY-NO is now cross-checked against a valid
+      *             range read from a shared territory master file
+      *             (the same master HW6 PAYROLL and TERRITORY check
+      *             against)
+      *   8/9/26  - a record failing more than one validation no
+      *             longer double-counts against TOTAL ERROR RECORDS;
+      *             day-for-month check now accounts for actual month
+      *             length and leap years instead of a flat 31-day
+      *             ceiling; CLEAN-OUT now carries unedited fields
+      *             instead of the dollar-sign/comma print layout
+      *   8/9/26  - sets a non-zero RETURN-CODE when any record was
+      *             rejected, so the JCL chain's COND= gating has a
+      *             real signal to test
+      *   8/9/26  - CLEAN-OUT now also carries EMPLOYEE-NO/EMPLOYEE-
+      *             NAME/ANNUAL-SALARY from the source transaction, so
+      *             the clean file stands on its own as input to the
+      *             next job step instead of dropping the employee
+      *             identity behind each transaction
+      *   8/9/26  - TERRITORY-NO is now checked against an enumerated
+      *             list of valid territory numbers read from the
+      *             shared master, replacing the old low/high bounds
+      *             pair - a typo'd territory number landing inside
+      *             the old range used to pass unnoticed
+      *   8/9/26  - CUST-NO/STORE-NO/SALESPERSON-NO/date/sales-amt/
+      *             territory checks now all set a switch instead of
+      *             writing their own detail block, and 250-WRITE-
+      *             ERROR-BLOCK writes one consolidated block per
+      *             record with every applicable error line stacked
+      *             together - a record failing more than one check
+      *             used to print as that many separate "bad" records
+      *             instead of one
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-ERROR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-LIST
+           ASSIGN TO CUST-LIST-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LIST-OUT
+           ASSIGN TO LIST-OUT-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RANGE-FILE
+           ASSIGN TO RANGE-FILE-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLEAN-OUT
+           ASSIGN TO CLEAN-OUT-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-LOG
+           ASSIGN TO CONTROL-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TERR-MASTER
+           ASSIGN TO TERR-MASTER-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-LIST.
+       01  CUST-IN.
+           COPY OLIV-HW10-CustRec.
+       FD  LIST-OUT.
+       01  CUST-OUT.
+           05 REC-OUT                      PIC X(100).
+       FD  RANGE-FILE.
+       01  RANGE-REC.
+           05 CUST-NO-LOW-IN               PIC 9(4).
+           05 CUST-NO-HIGH-IN              PIC 9(4).
+           05 STORE-NO-LOW-IN              PIC 9(1).
+           05 STORE-NO-HIGH-IN             PIC 9(1).
+           05 SALESPERSON-HIGH-IN          PIC 9(4).
+           05 SALES-AMT-LOW-IN             PIC 9(5)V99.
+           05 SALES-AMT-HIGH-IN            PIC 9(5)V99.
+       FD  CLEAN-OUT.
+       01  CLEAN-REC.
+           05 CLEAN-EMPLOYEE-NO             PIC 9(5).
+           05 CLEAN-EMPLOYEE-NAME           PIC X(20).
+           05 CLEAN-ANNUAL-SALARY           PIC 9(6).
+           05 CLEAN-CUST-NO                PIC 9(4).
+           05 CLEAN-CUST-NAME               PIC X(26).
+           05 CLEAN-STORE-NO                PIC 9(1).
+           05 CLEAN-SALESPERSON-NO          PIC 9(4).
+           05 CLEAN-SALES-AMT               PIC 9(5)V99.
+           05 CLEAN-DATE-OF-TRANS.
+               10 CLEAN-MONTHS-IN           PIC 9(2).
+               10 CLEAN-DAYS-IN             PIC 9(2).
+               10 CLEAN-YEARS-IN            PIC 9(4).
+           05 CLEAN-TERRITORY-NO            PIC 9(2).
+       FD  CONTROL-LOG.
+       01  CONTROL-LOG-REC.
+           COPY OLIV-CTL-Rec.
+       FD  TERR-MASTER.
+       01  TERR-MASTER-REC.
+           COPY OLIV-TERR-Master.
+       WORKING-STORAGE SECTION.
+       01  ARE-THERE-MORE-RECORDS          PIC XXX   VALUE 'YES'.
+       01  CUST-NO-LOW                     PIC 9(4).
+       01  CUST-NO-HIGH                    PIC 9(4).
+       01  STORE-NO-LOW                    PIC 9(1).
+       01  STORE-NO-HIGH                   PIC 9(1).
+       01  SALESPERSON-HIGH                PIC 9(4).
+       01  SALES-AMT-LOW                   PIC 9(5)V99.
+       01  SALES-AMT-HIGH                  PIC 9(5)V99.
+       01  TOTAL-REC.
+           05                              PIC X(2) VALUE SPACES.
+           05 CUST-NO-OUT                  PIC Z(4).
+           05                              PIC X(10) VALUE SPACES.
+           05 CUST-NAME-OUT                PIC X(26).
+           05                              PIC X     VALUE SPACES.
+           05 STORE-NO-OUT                 PIC 9(1).
+           05                              PIC X(14) VALUE SPACES.
+           05 SALESPERSON-NO-OUT           PIC Z(4).
+           05                              PIC X(10) VALUE SPACES.
+           05 SALES-AMT-OUT                PIC $$$,$$$.99.
+           05                              PIC X(4)  VALUE SPACES.
+           05 DATE-OF-TRANS-OUT.
+               10 MONTHS-OUT               PIC 9(2).
+               10                          PIC X     VALUE '/'.
+               10 DAYS-OUT                 PIC 9(2).
+               10                          PIC X     VALUE '/'.
+               10 YEARS-OUT                PIC 9(4).
+       01  LINE-1.
+           05                              PIC X(54) VALUE
+               '______________________________________________________'.
+           05                              PIC X(54) VALUE
+               '______________________________________________________'.
+       01  HEADING1.
+           05                              PIC X(53) VALUE
+               'CUST-NUM        CUST-NAME              STORE-NUM     '.
+           05                              PIC X(53) VALUE
+               'SALESPERSON-NUM    SALES-AMT    DATE OR TRANS'.
+       01  ERROR-1.
+           05                              PIC X(50) VALUE
+               '   ERROR: CUST-NUM OUT OF RANGE'.
+       01  ERROR-2.
+           05                              PIC X(50) VALUE
+               '   ERROR: STORE-NUM OUT OF RANGE'.
+       01  ERROR-3.
+           05                              PIC X(50) VALUE
+               '   ERROR: SALESPERSON-NUM OUT OF RANGE'.
+       01  ERROR-4.
+           05                              PIC X(50) VALUE
+               '   ERROR: DATE OF TRANS INVALID'.
+       01  ERROR-5.
+           05                              PIC X(50) VALUE
+               '   ERROR: SALES-AMT OUT OF RANGE'.
+       01  ERROR-6.
+           05                              PIC X(50) VALUE
+               '   ERROR: TERRITORY-NO OUT OF VALID RANGE'.
+       01  DATE-ERROR-COUNT                PIC 9(5) VALUE 0.
+       01  SALES-AMT-ERROR-COUNT           PIC 9(5) VALUE 0.
+       01  CUST-ERROR-COUNT                PIC 9(5) VALUE 0.
+       01  STORE-ERROR-COUNT               PIC 9(5) VALUE 0.
+       01  SALESPERSON-ERROR-COUNT         PIC 9(5) VALUE 0.
+       01  TERRITORY-ERROR-COUNT           PIC 9(5) VALUE 0.
+       01  TOTAL-ERROR-COUNT               PIC 9(5) VALUE 0.
+       01  RECORD-HAS-ERROR                PIC XXX VALUE 'NO'.
+       01  CUST-NO-ERR-SW                  PIC XXX VALUE 'NO'.
+       01  STORE-NO-ERR-SW                 PIC XXX VALUE 'NO'.
+       01  SALESPERSON-ERR-SW              PIC XXX VALUE 'NO'.
+       01  DATE-ERR-SW                     PIC XXX VALUE 'NO'.
+       01  SALES-AMT-ERR-SW                PIC XXX VALUE 'NO'.
+       01  TERR-ERR-SW                     PIC XXX VALUE 'NO'.
+       01  ERROR-COUNT-FOOTER.
+           05                              PIC X(24) VALUE
+               'CUST-NUM ERRORS:       '.
+           05  CUST-ERROR-COUNT-OUT        PIC ZZ,ZZ9.
+           05                              PIC X(4) VALUE SPACES.
+           05                              PIC X(24) VALUE
+               'STORE-NUM ERRORS:      '.
+           05  STORE-ERROR-COUNT-OUT       PIC ZZ,ZZ9.
+           05                              PIC X(4) VALUE SPACES.
+           05                              PIC X(24) VALUE
+               'SALESPERSON-NUM ERRORS:'.
+           05  SALESPERSON-ERROR-COUNT-OUT PIC ZZ,ZZ9.
+           05                              PIC X(4) VALUE SPACES.
+           05                              PIC X(24) VALUE
+               'DATE OF TRANS ERRORS:  '.
+           05  DATE-ERROR-COUNT-OUT        PIC ZZ,ZZ9.
+           05                              PIC X(4) VALUE SPACES.
+           05                              PIC X(24) VALUE
+               'SALES-AMT ERRORS:      '.
+           05  SALES-AMT-ERROR-COUNT-OUT   PIC ZZ,ZZ9.
+       01  TOTAL-ERROR-FOOTER.
+           05                              PIC X(24) VALUE
+               'TOTAL ERROR RECORDS:   '.
+           05  TOTAL-ERROR-COUNT-OUT       PIC ZZ,ZZ9.
+       01  TERR-ERROR-FOOTER.
+           05                              PIC X(24) VALUE
+               'TERRITORY-NO ERRORS:   '.
+           05  TERRITORY-ERROR-COUNT-OUT   PIC ZZ,ZZ9.
+       01  READ-COUNT                      PIC 9(7) VALUE 0.
+       01  CLEAN-COUNT                     PIC 9(7) VALUE 0.
+       01  MONTH-DAY-LIMIT                 PIC 9(2) VALUE 31.
+       01  TERR-MASTER-EOF                 PIC XXX VALUE 'NO'.
+       01  TERR-VALID-COUNT                PIC 9(2) VALUE 0.
+       01  TERR-IDX                        PIC 9(2).
+       01  TERR-VALID-TABLE.
+           05 TERR-VALID-ENTRY             PIC 9(2) OCCURS 99 TIMES.
+       01  TERRITORY-IN-MASTER             PIC X(3) VALUE 'NO'.
+       01  CUST-LIST-DD                    PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Homework #10\OLIV-HW10-Input2.txt'.
+       01  LIST-OUT-DD                     PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Homework #10\OLIV-HW10-Output2.txt'.
+       01  RANGE-FILE-DD                   PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Homework #10\OLIV-HW10-Ranges.txt'.
+       01  CLEAN-OUT-DD                    PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Homework #10\OLIV-HW10-Clean2.txt'.
+       01  CONTROL-LOG-DD                  PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Batch Control\OLIV-CTL-Log.txt'.
+       01  TERR-MASTER-DD                  PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Terr Master\OLIV-TERR-Master.txt'.
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 010-GET-FILE-NAMES
+           PERFORM 050-READ-RANGES
+           PERFORM 060-READ-TERR-MASTER
+           OPEN INPUT CUST-LIST
+               OUTPUT LIST-OUT
+               OUTPUT CLEAN-OUT
+           WRITE CUST-OUT FROM HEADING1
+           WRITE CUST-OUT FROM LINE-1
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
+               READ CUST-LIST
+                   AT END
+                       MOVE 'NO' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       PERFORM 200-PROCESS
+               END-READ
+           END-PERFORM
+           MOVE CUST-ERROR-COUNT TO CUST-ERROR-COUNT-OUT
+           MOVE STORE-ERROR-COUNT TO STORE-ERROR-COUNT-OUT
+           MOVE SALESPERSON-ERROR-COUNT TO SALESPERSON-ERROR-COUNT-OUT
+           MOVE DATE-ERROR-COUNT TO DATE-ERROR-COUNT-OUT
+           MOVE SALES-AMT-ERROR-COUNT TO SALES-AMT-ERROR-COUNT-OUT
+           MOVE TOTAL-ERROR-COUNT TO TOTAL-ERROR-COUNT-OUT
+           MOVE TERRITORY-ERROR-COUNT TO TERRITORY-ERROR-COUNT-OUT
+           WRITE CUST-OUT FROM ERROR-COUNT-FOOTER
+               BEFORE ADVANCING 2 LINES
+           WRITE CUST-OUT FROM TERR-ERROR-FOOTER
+           WRITE CUST-OUT FROM TOTAL-ERROR-FOOTER
+           PERFORM 900-WRITE-CONTROL-LOG
+           CLOSE CUST-LIST
+                 LIST-OUT
+                 CLEAN-OUT
+           IF TOTAL-ERROR-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+       010-GET-FILE-NAMES.
+           ACCEPT CUST-LIST-DD FROM ENVIRONMENT "CUSTIN"
+           ACCEPT LIST-OUT-DD FROM ENVIRONMENT "CUSTOUT"
+           ACCEPT RANGE-FILE-DD FROM ENVIRONMENT "CUSTRANGE"
+           ACCEPT CLEAN-OUT-DD FROM ENVIRONMENT "CUSTCLEAN"
+           ACCEPT CONTROL-LOG-DD FROM ENVIRONMENT "CTLLOG"
+           ACCEPT TERR-MASTER-DD FROM ENVIRONMENT "TERRMASTER".
+       050-READ-RANGES.
+           OPEN INPUT RANGE-FILE
+           READ RANGE-FILE
+           MOVE CUST-NO-LOW-IN TO CUST-NO-LOW
+           MOVE CUST-NO-HIGH-IN TO CUST-NO-HIGH
+           MOVE STORE-NO-LOW-IN TO STORE-NO-LOW
+           MOVE STORE-NO-HIGH-IN TO STORE-NO-HIGH
+           MOVE SALESPERSON-HIGH-IN TO SALESPERSON-HIGH
+           MOVE SALES-AMT-LOW-IN TO SALES-AMT-LOW
+           MOVE SALES-AMT-HIGH-IN TO SALES-AMT-HIGH
+           CLOSE RANGE-FILE.
+       060-READ-TERR-MASTER.
+           OPEN INPUT TERR-MASTER
+           PERFORM UNTIL TERR-MASTER-EOF = 'YES'
+               READ TERR-MASTER
+                   AT END
+                       MOVE 'YES' TO TERR-MASTER-EOF
+                   NOT AT END
+                       ADD 1 TO TERR-VALID-COUNT
+                       MOVE TERR-VALID-NO-IN
+                           TO TERR-VALID-ENTRY(TERR-VALID-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE TERR-MASTER.
+       200-PROCESS.
+           ADD 1 TO READ-COUNT
+           MOVE CUST-NO TO CUST-NO-OUT
+           MOVE CUST-NAME TO CUST-NAME-OUT
+           MOVE STORE-NO TO STORE-NO-OUT
+           MOVE SALESPERSON-NO TO SALESPERSON-NO-OUT
+           MOVE SALES-AMT TO SALES-AMT-OUT
+           MOVE MONTHS-IN TO MONTHS-OUT
+           MOVE DAYS-IN TO DAYS-OUT
+           MOVE YEARS-IN TO YEARS-OUT
+           MOVE 'NO' TO RECORD-HAS-ERROR
+           MOVE 'NO' TO CUST-NO-ERR-SW
+           MOVE 'NO' TO STORE-NO-ERR-SW
+           MOVE 'NO' TO SALESPERSON-ERR-SW
+           MOVE 'NO' TO DATE-ERR-SW
+           MOVE 'NO' TO SALES-AMT-ERR-SW
+           MOVE 'NO' TO TERR-ERR-SW
+           EVALUATE CUST-NO
+               WHEN CUST-NO-LOW THROUGH CUST-NO-HIGH
+                       EVALUATE STORE-NO
+                           WHEN STORE-NO-LOW THROUGH STORE-NO-HIGH
+                               EVALUATE SALESPERSON-NO
+                                   WHEN > SALESPERSON-HIGH
+                                       MOVE 'YES' TO SALESPERSON-ERR-SW
+                               END-EVALUATE
+                           WHEN < STORE-NO-LOW
+                               MOVE 'YES' TO STORE-NO-ERR-SW
+                               EVALUATE SALESPERSON-NO
+                                   WHEN > SALESPERSON-HIGH
+                                       MOVE 'YES' TO SALESPERSON-ERR-SW
+                               END-EVALUATE
+                           WHEN > STORE-NO-HIGH
+                               MOVE 'YES' TO STORE-NO-ERR-SW
+                               EVALUATE SALESPERSON-NO
+                                   WHEN > SALESPERSON-HIGH
+                                       MOVE 'YES' TO SALESPERSON-ERR-SW
+                               END-EVALUATE
+                       END-EVALUATE
+               WHEN < CUST-NO-LOW
+                   MOVE 'YES' TO CUST-NO-ERR-SW
+                   EVALUATE STORE-NO
+                       WHEN STORE-NO-LOW THROUGH STORE-NO-HIGH
+                               EVALUATE SALESPERSON-NO
+                                   WHEN > SALESPERSON-HIGH
+                                       MOVE 'YES' TO SALESPERSON-ERR-SW
+                               END-EVALUATE
+                       WHEN < STORE-NO-LOW
+                           MOVE 'YES' TO STORE-NO-ERR-SW
+                           EVALUATE SALESPERSON-NO
+                               WHEN > SALESPERSON-HIGH
+                                   MOVE 'YES' TO SALESPERSON-ERR-SW
+                           END-EVALUATE
+                       WHEN > STORE-NO-HIGH
+                           MOVE 'YES' TO STORE-NO-ERR-SW
+                           EVALUATE SALESPERSON-NO
+                               WHEN > SALESPERSON-HIGH
+                                   MOVE 'YES' TO SALESPERSON-ERR-SW
+                           END-EVALUATE
+                   END-EVALUATE
+               WHEN > CUST-NO-HIGH
+                   MOVE 'YES' TO CUST-NO-ERR-SW
+                   EVALUATE STORE-NO
+                       WHEN STORE-NO-LOW THROUGH STORE-NO-HIGH
+                               EVALUATE SALESPERSON-NO
+                                   WHEN > SALESPERSON-HIGH
+                                       MOVE 'YES' TO SALESPERSON-ERR-SW
+                               END-EVALUATE
+                       WHEN < STORE-NO-LOW
+                           MOVE 'YES' TO STORE-NO-ERR-SW
+                           EVALUATE SALESPERSON-NO
+                               WHEN > SALESPERSON-HIGH
+                                   MOVE 'YES' TO SALESPERSON-ERR-SW
+                           END-EVALUATE
+                       WHEN > STORE-NO-HIGH
+                           MOVE 'YES' TO STORE-NO-ERR-SW
+                           EVALUATE SALESPERSON-NO
+                               WHEN > SALESPERSON-HIGH
+                                   MOVE 'YES' TO SALESPERSON-ERR-SW
+                           END-EVALUATE
+                   END-EVALUATE
+           END-EVALUATE
+           PERFORM 210-COUNT-ERRORS
+           PERFORM 220-CHECK-DATE
+           PERFORM 230-CHECK-SALES-AMT
+           PERFORM 240-CHECK-TERRITORY
+           PERFORM 250-WRITE-ERROR-BLOCK
+           IF RECORD-HAS-ERROR = 'NO'
+               MOVE EMPLOYEE-NO TO CLEAN-EMPLOYEE-NO
+               MOVE EMPLOYEE-NAME TO CLEAN-EMPLOYEE-NAME
+               MOVE ANNUAL-SALARY TO CLEAN-ANNUAL-SALARY
+               MOVE CUST-NO TO CLEAN-CUST-NO
+               MOVE CUST-NAME TO CLEAN-CUST-NAME
+               MOVE STORE-NO TO CLEAN-STORE-NO
+               MOVE SALESPERSON-NO TO CLEAN-SALESPERSON-NO
+               MOVE SALES-AMT TO CLEAN-SALES-AMT
+               MOVE MONTHS-IN TO CLEAN-MONTHS-IN
+               MOVE DAYS-IN TO CLEAN-DAYS-IN
+               MOVE YEARS-IN TO CLEAN-YEARS-IN
+               MOVE TERRITORY-NO TO CLEAN-TERRITORY-NO
+               WRITE CLEAN-REC
+               ADD 1 TO CLEAN-COUNT
+           END-IF.
+       220-CHECK-DATE.
+           MOVE 31 TO MONTH-DAY-LIMIT
+           IF MONTHS-IN = 4 OR MONTHS-IN = 6 OR MONTHS-IN = 9
+               OR MONTHS-IN = 11
+               MOVE 30 TO MONTH-DAY-LIMIT
+           END-IF
+           IF MONTHS-IN = 2
+               IF (FUNCTION MOD (YEARS-IN, 4) = 0
+                   AND FUNCTION MOD (YEARS-IN, 100) NOT = 0)
+                   OR FUNCTION MOD (YEARS-IN, 400) = 0
+                   MOVE 29 TO MONTH-DAY-LIMIT
+               ELSE
+                   MOVE 28 TO MONTH-DAY-LIMIT
+               END-IF
+           END-IF
+           IF MONTHS-IN < 1 OR MONTHS-IN > 12
+               OR DAYS-IN < 1 OR DAYS-IN > MONTH-DAY-LIMIT
+               OR YEARS-IN < 1900 OR YEARS-IN > 2099
+               MOVE 'YES' TO DATE-ERR-SW
+               ADD 1 TO DATE-ERROR-COUNT
+               IF RECORD-HAS-ERROR = 'NO'
+                   ADD 1 TO TOTAL-ERROR-COUNT
+               END-IF
+               MOVE 'YES' TO RECORD-HAS-ERROR
+           END-IF.
+       230-CHECK-SALES-AMT.
+           IF SALES-AMT < SALES-AMT-LOW OR SALES-AMT > SALES-AMT-HIGH
+               MOVE 'YES' TO SALES-AMT-ERR-SW
+               ADD 1 TO SALES-AMT-ERROR-COUNT
+               IF RECORD-HAS-ERROR = 'NO'
+                   ADD 1 TO TOTAL-ERROR-COUNT
+               END-IF
+               MOVE 'YES' TO RECORD-HAS-ERROR
+           END-IF.
+       245-LOOKUP-TERR-MASTER.
+           MOVE 'NO' TO TERRITORY-IN-MASTER
+           PERFORM VARYING TERR-IDX FROM 1 BY 1
+               UNTIL TERR-IDX > TERR-VALID-COUNT
+               IF TERRITORY-NO = TERR-VALID-ENTRY(TERR-IDX)
+                   MOVE 'YES' TO TERRITORY-IN-MASTER
+                   MOVE TERR-VALID-COUNT TO TERR-IDX
+               END-IF
+           END-PERFORM.
+       240-CHECK-TERRITORY.
+           PERFORM 245-LOOKUP-TERR-MASTER
+           IF TERRITORY-IN-MASTER = 'NO'
+               MOVE 'YES' TO TERR-ERR-SW
+               ADD 1 TO TERRITORY-ERROR-COUNT
+               IF RECORD-HAS-ERROR = 'NO'
+                   ADD 1 TO TOTAL-ERROR-COUNT
+               END-IF
+               MOVE 'YES' TO RECORD-HAS-ERROR
+           END-IF.
+       250-WRITE-ERROR-BLOCK.
+           IF CUST-NO-ERR-SW = 'YES' OR STORE-NO-ERR-SW = 'YES'
+               OR SALESPERSON-ERR-SW = 'YES' OR DATE-ERR-SW = 'YES'
+               OR SALES-AMT-ERR-SW = 'YES' OR TERR-ERR-SW = 'YES'
+               WRITE CUST-OUT FROM TOTAL-REC
+                   BEFORE ADVANCING 2 LINES
+               IF CUST-NO-ERR-SW = 'YES'
+                   WRITE CUST-OUT FROM ERROR-1
+               END-IF
+               IF STORE-NO-ERR-SW = 'YES'
+                   WRITE CUST-OUT FROM ERROR-2
+               END-IF
+               IF SALESPERSON-ERR-SW = 'YES'
+                   WRITE CUST-OUT FROM ERROR-3
+               END-IF
+               IF DATE-ERR-SW = 'YES'
+                   WRITE CUST-OUT FROM ERROR-4
+               END-IF
+               IF SALES-AMT-ERR-SW = 'YES'
+                   WRITE CUST-OUT FROM ERROR-5
+               END-IF
+               IF TERR-ERR-SW = 'YES'
+                   WRITE CUST-OUT FROM ERROR-6
+               END-IF
+               WRITE CUST-OUT FROM LINE-1
+           END-IF.
+       210-COUNT-ERRORS.
+           IF CUST-NO < CUST-NO-LOW OR CUST-NO > CUST-NO-HIGH
+               ADD 1 TO CUST-ERROR-COUNT
+               MOVE 'YES' TO RECORD-HAS-ERROR
+           END-IF
+           IF STORE-NO < STORE-NO-LOW OR STORE-NO > STORE-NO-HIGH
+               ADD 1 TO STORE-ERROR-COUNT
+               MOVE 'YES' TO RECORD-HAS-ERROR
+           END-IF
+           IF SALESPERSON-NO > SALESPERSON-HIGH
+               ADD 1 TO SALESPERSON-ERROR-COUNT
+               MOVE 'YES' TO RECORD-HAS-ERROR
+           END-IF
+           IF RECORD-HAS-ERROR = 'YES'
+               ADD 1 TO TOTAL-ERROR-COUNT
+           END-IF.
+       900-WRITE-CONTROL-LOG.
+           OPEN EXTEND CONTROL-LOG
+           MOVE 'CUST-ERROR' TO CTL-PROGRAM-NAME
+           MOVE READ-COUNT TO CTL-RECORDS-READ
+           MOVE CLEAN-COUNT TO CTL-RECORDS-WRITTEN
+           MOVE TOTAL-ERROR-COUNT TO CTL-RECORDS-REJECTED
+           WRITE CONTROL-LOG-REC
+           CLOSE CONTROL-LOG.
