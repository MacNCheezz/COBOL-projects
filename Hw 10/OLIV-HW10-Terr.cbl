@@ -2,6 +2,39 @@
       * Author: McCarthy Oliveira
       * Date: 11/7/19
       * Purpose: Print info from input file, one has err, other doesnt
+      * Modification History:
+      *   8/8/26  - validate TERRITORY-NO is in ascending sequence
+      *   8/8/26  - input record layout now a shared copybook with
+      *             CUST-ERROR (was duplicated field-for-field)
+      *   8/8/26  - appends a run record to the shared batch control
+      *             log for the chain-wide reconciliation report
+      *   8/8/26  - file assignments now read from environment
+      *             variables at run time, defaulting to the existing
+      *             hardcoded paths when a variable is not set
+      *   8/8/26  - TERRITORY-NO is now cross-checked against a valid
+      *             range read from a shared territory master file
+      *             (the same master HW6 PAYROLL and CUST-ERROR check
+      *             against) instead of just being sequence-checked
+      *   8/9/26  - out-of-sequence and out-of-master-range records
+      *             now reject-and-continue instead of aborting the
+      *             rest of the file; company footer no longer
+      *             skipped when a bad record is seen; final group's
+      *             totals no longer double-counted into the company
+      *             footer
+      *   8/9/26  - sets a non-zero RETURN-CODE when any record was
+      *             rejected, so the JCL chain's COND= gating has a
+      *             real signal to test
+      *   8/9/26  - TERRITORY-NO is now checked against an enumerated
+      *             list of valid territory numbers read from the
+      *             shared master, replacing the old low/high bounds
+      *             pair - a typo'd territory number landing inside
+      *             the old range used to pass unnoticed
+      *   8/9/26  - 300-TERR-BREAK now leaves TERR-HOLD pointing at the
+      *             territory that was just opened instead of forcing
+      *             the next record to re-initialize it - a singleton
+      *             territory group sitting between two breaks used to
+      *             get silently folded into the following group's
+      *             totals instead of printing its own row
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TERRITORY.
@@ -9,33 +42,31 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TERR-LIST
-           ASSIGN TO
-         'D:\COBOL\MIS 280 Homework\Homework #10\OLIV-HW10-Input1.txt'
+           ASSIGN TO TERR-LIST-DD
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT LIST-OUT
-           ASSIGN TO
-         'D:\COBOL\MIS 280 Homework\Homework #10\OLIV-HW10-Output1.txt'
+           ASSIGN TO LIST-OUT-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-LOG
+           ASSIGN TO CONTROL-LOG-DD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TERR-MASTER
+           ASSIGN TO TERR-MASTER-DD
                ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  TERR-LIST.
        01  TERR-IN.
-           05 EMPLOYEE-NO                  PIC 9(5).
-           05 EMPLOYEE-NAME                PIC X(20).
-           05 TERRITORY-NO                 PIC 9(2).
-           05 ANNUAL-SALARY                PIC 9(6).
-           05 CUST-NO                      PIC 9(4).
-           05 CUST-NAME                    PIC X(26).
-           05 STORE-NO                     PIC 9(1).
-           05 SALESPERSON-NO               PIC 9(4).
-           05 SALES-AMT                    PIC 9(5)V99.
-           05 DATE-OF-TRANS.
-               10 MONTHS-IN                PIC 9(2).
-               10 DAYS-IN                  PIC 9(2).
-               10 YEARS-IN                 PIC 9(4).
+           COPY OLIV-HW10-CustRec.
        FD  LIST-OUT.
        01  TERR-OUT.
            05 REC-OUT                      PIC X(100).
+       FD  CONTROL-LOG.
+       01  CONTROL-LOG-REC.
+           COPY OLIV-CTL-Rec.
+       FD  TERR-MASTER.
+       01  TERR-MASTER-REC.
+           COPY OLIV-TERR-Master.
        WORKING-STORAGE SECTION.
        01  ARE-THERE-MORE-RECORDS          PIC XXX VALUE 'YES'.
        01  MORE-DATA                       PIC XXX VALUE 'YES'.
@@ -45,20 +76,72 @@
            05                              PIC X(7) VALUE SPACES.
            05                              PIC X(14) VALUE
                'TOTAL SALARIES'.
+           05                              PIC X(4) VALUE SPACES.
+           05                              PIC X(11) VALUE
+               'TOTAL SALES'.
+           05                              PIC X(4) VALUE SPACES.
+           05                              PIC X(9) VALUE
+               'HEADCOUNT'.
        01  FOOTER.
            05                              PIC X(28) VALUE
                'TOTAL SALARIES FOR COMPANY: '.
            05 TOTAL-COMPANY-SALARY         PIC $$$,$$$,$$$.99.
+       01  SALES-FOOTER.
+           05                              PIC X(25) VALUE
+               'TOTAL SALES FOR COMPANY: '.
+           05 TOTAL-COMPANY-SALES          PIC $$$,$$$,$$$.99.
+       01  EMP-COUNT-FOOTER.
+           05                              PIC X(29) VALUE
+               'TOTAL HEADCOUNT FOR COMPANY: '.
+           05 TOTAL-COMPANY-EMP-COUNT      PIC ZZ,ZZ9.
        01  TOTAL-REC.
            05                              PIC X(4) VALUE SPACES.
            05 TERRITORY-OUT                PIC X(2).
            05                              PIC X(14) VALUE SPACES.
            05 TOTAL-SALARY                 PIC $$$,$$$,$$$.99.
+           05                              PIC X(4) VALUE SPACES.
+           05 TOTAL-SALES-OUT              PIC $$$,$$$,$$$.99.
+           05                              PIC X(4) VALUE SPACES.
+           05 TERR-EMP-COUNT-OUT           PIC ZZ,ZZ9.
                77 TERR-HOLD                PIC X(2).
                77 WS-TOTAL-SALARY          PIC 9(9)V99.
                77 TOTAL                    PIC 9(9)V99.
+               77 WS-TOTAL-SALES           PIC 9(9)V99.
+               77 TOTAL-SALES              PIC 9(9)V99.
+               77 WS-EMP-COUNT             PIC 9(5).
+               77 TOTAL-EMP-COUNT          PIC 9(7).
+       77  SEQUENCE-ERROR                  PIC XXX VALUE 'NO'.
+       01  SEQ-ERROR-LINE.
+           05                              PIC X(40) VALUE
+               'TERRITORY FILE OUT OF SEQUENCE AT TERR:'.
+           05                              PIC X VALUE SPACE.
+           05 SEQ-ERR-TERR-OUT             PIC 9(2).
+       77  READ-COUNT                      PIC 9(7) VALUE 0.
+       77  PROCESSED-COUNT                 PIC 9(7) VALUE 0.
+       77  REJECTED-COUNT                  PIC 9(7) VALUE 0.
+       77  TERR-MASTER-ERROR               PIC XXX VALUE 'NO'.
+       77  TERR-MASTER-EOF                  PIC XXX VALUE 'NO'.
+       77  TERR-VALID-COUNT                 PIC 9(2) VALUE 0.
+       77  TERR-IDX                         PIC 9(2).
+       01  TERR-VALID-TABLE.
+           05 TERR-VALID-ENTRY             PIC 9(2) OCCURS 99 TIMES.
+       01  TERR-MASTER-ERR-LINE.
+           05                              PIC X(44) VALUE
+               'TERRITORY NOT IN VALID MASTER RANGE AT TERR:'.
+           05                              PIC X VALUE SPACE.
+           05 TERR-MASTER-ERR-TERR-OUT     PIC 9(2).
+       01  TERR-LIST-DD                    PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Homework #10\OLIV-HW10-Input1.txt'.
+       01  LIST-OUT-DD                     PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Homework #10\OLIV-HW10-Output1.txt'.
+       01  CONTROL-LOG-DD                  PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Batch Control\OLIV-CTL-Log.txt'.
+       01  TERR-MASTER-DD                  PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Terr Master\OLIV-TERR-Master.txt'.
        PROCEDURE DIVISION.
        100-MAIN.
+           PERFORM 010-GET-FILE-NAMES
+           PERFORM 020-READ-TERR-MASTER
            OPEN INPUT TERR-LIST
                OUTPUT LIST-OUT
            WRITE TERR-OUT FROM HEADING1
@@ -70,29 +153,105 @@
                        PERFORM 200-PROCESS
                END-READ
            END-PERFORM
-           COMPUTE TOTAL = TOTAL + WS-TOTAL-SALARY
-           MOVE TOTAL TO TOTAL-COMPANY-SALARY
            PERFORM 300-TERR-BREAK
+           MOVE TOTAL TO TOTAL-COMPANY-SALARY
+           MOVE TOTAL-SALES TO TOTAL-COMPANY-SALES
+           MOVE TOTAL-EMP-COUNT TO TOTAL-COMPANY-EMP-COUNT
            WRITE TERR-OUT FROM FOOTER
                AFTER ADVANCING 2 LINES
+           WRITE TERR-OUT FROM SALES-FOOTER
+           WRITE TERR-OUT FROM EMP-COUNT-FOOTER
+           PERFORM 400-WRITE-CONTROL-LOG
            CLOSE TERR-LIST
                  LIST-OUT
+           IF REJECTED-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
            STOP RUN.
+       010-GET-FILE-NAMES.
+           ACCEPT TERR-LIST-DD FROM ENVIRONMENT "TERRIN"
+           ACCEPT LIST-OUT-DD FROM ENVIRONMENT "TERROUT"
+           ACCEPT CONTROL-LOG-DD FROM ENVIRONMENT "CTLLOG"
+           ACCEPT TERR-MASTER-DD FROM ENVIRONMENT "TERRMASTER".
+       020-READ-TERR-MASTER.
+           OPEN INPUT TERR-MASTER
+           PERFORM UNTIL TERR-MASTER-EOF = 'YES'
+               READ TERR-MASTER
+                   AT END
+                       MOVE 'YES' TO TERR-MASTER-EOF
+                   NOT AT END
+                       ADD 1 TO TERR-VALID-COUNT
+                       MOVE TERR-VALID-NO-IN
+                           TO TERR-VALID-ENTRY(TERR-VALID-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE TERR-MASTER.
+       025-CHECK-TERR-MASTER.
+           MOVE 'YES' TO TERR-MASTER-ERROR
+           PERFORM VARYING TERR-IDX FROM 1 BY 1
+               UNTIL TERR-IDX > TERR-VALID-COUNT
+               IF TERRITORY-NO = TERR-VALID-ENTRY(TERR-IDX)
+                   MOVE 'NO' TO TERR-MASTER-ERROR
+                   MOVE TERR-VALID-COUNT TO TERR-IDX
+               END-IF
+           END-PERFORM.
        200-PROCESS.
-           EVALUATE TRUE
-               WHEN MORE-DATA = 'YES'
-                   MOVE TERRITORY-NO TO TERR-HOLD
-                   MOVE 'NO' TO MORE-DATA
-               WHEN TERRITORY-NO NOT = TERR-HOLD
-                   PERFORM 300-TERR-BREAK
-           END-EVALUATE
-           MOVE TERRITORY-NO TO TERRITORY-OUT
-           MOVE ANNUAL-SALARY TO TOTAL-SALARY
-           COMPUTE WS-TOTAL-SALARY = WS-TOTAL-SALARY + ANNUAL-SALARY.
+           ADD 1 TO READ-COUNT
+           MOVE 'NO' TO TERR-MASTER-ERROR
+           MOVE 'NO' TO SEQUENCE-ERROR
+           PERFORM 025-CHECK-TERR-MASTER
+           IF TERR-MASTER-ERROR = 'YES'
+               PERFORM 260-TERR-MASTER-ERROR
+           END-IF
+           IF TERR-MASTER-ERROR = 'NO'
+               EVALUATE TRUE
+                   WHEN MORE-DATA = 'YES'
+                       MOVE TERRITORY-NO TO TERR-HOLD
+                       MOVE 'NO' TO MORE-DATA
+                   WHEN TERRITORY-NO < TERR-HOLD
+                       PERFORM 250-SEQUENCE-ERROR
+                   WHEN TERRITORY-NO NOT = TERR-HOLD
+                       PERFORM 300-TERR-BREAK
+               END-EVALUATE
+           END-IF
+           IF SEQUENCE-ERROR = 'NO' AND TERR-MASTER-ERROR = 'NO'
+               MOVE TERRITORY-NO TO TERRITORY-OUT
+               MOVE ANNUAL-SALARY TO TOTAL-SALARY
+               COMPUTE WS-TOTAL-SALARY = WS-TOTAL-SALARY + ANNUAL-SALARY
+               COMPUTE WS-TOTAL-SALES = WS-TOTAL-SALES + SALES-AMT
+               ADD 1 TO WS-EMP-COUNT
+               ADD 1 TO PROCESSED-COUNT
+           ELSE
+               ADD 1 TO REJECTED-COUNT
+           END-IF.
+       250-SEQUENCE-ERROR.
+           MOVE 'YES' TO SEQUENCE-ERROR
+           MOVE TERRITORY-NO TO SEQ-ERR-TERR-OUT
+           WRITE TERR-OUT FROM SEQ-ERROR-LINE
+               AFTER ADVANCING 1 LINES.
+       260-TERR-MASTER-ERROR.
+           MOVE 'YES' TO TERR-MASTER-ERROR
+           MOVE TERRITORY-NO TO TERR-MASTER-ERR-TERR-OUT
+           WRITE TERR-OUT FROM TERR-MASTER-ERR-LINE
+               AFTER ADVANCING 1 LINES.
        300-TERR-BREAK.
            COMPUTE TOTAL = TOTAL + WS-TOTAL-SALARY
+           COMPUTE TOTAL-SALES = TOTAL-SALES + WS-TOTAL-SALES
+           COMPUTE TOTAL-EMP-COUNT = TOTAL-EMP-COUNT + WS-EMP-COUNT
            MOVE WS-TOTAL-SALARY TO TOTAL-SALARY
+           MOVE WS-TOTAL-SALES TO TOTAL-SALES-OUT
+           MOVE WS-EMP-COUNT TO TERR-EMP-COUNT-OUT
            WRITE TERR-OUT FROM TOTAL-REC
                AFTER ADVANCING 1 LINES
            MOVE 0 TO WS-TOTAL-SALARY
-           MOVE 'YES' TO MORE-DATA.
+           MOVE 0 TO WS-TOTAL-SALES
+           MOVE 0 TO WS-EMP-COUNT
+           MOVE TERRITORY-NO TO TERR-HOLD.
+       400-WRITE-CONTROL-LOG.
+           OPEN EXTEND CONTROL-LOG
+           MOVE 'TERRITORY' TO CTL-PROGRAM-NAME
+           MOVE READ-COUNT TO CTL-RECORDS-READ
+           MOVE PROCESSED-COUNT TO CTL-RECORDS-WRITTEN
+           MOVE REJECTED-COUNT TO CTL-RECORDS-REJECTED
+           WRITE CONTROL-LOG-REC
+           CLOSE CONTROL-LOG.
