@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author: McCarthy Oliveira
+      * Date: 8/8/26
+      * Purpose: flag employees hitting 5/10/15/20 year service
+      *          anniversaries for the HR longevity award list
+      * Modification History:
+      *   8/9/26  - EMPLOYEE-REC now starts with EMPLOYEE-NUMBER-IN,
+      *             matching the layout EMPLOYEE-FILE writes to the
+      *             shared OLIV-HW4-EmpIn.txt file (was reading the
+      *             old, unshifted layout and misaligning every field)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SERVICE-AWARDS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE-IN
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Homework #4\OLIV-HW4-EmpIn.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AWARDS-FILE-OUT
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Homework #4\OLIV-HW4-AwdOut.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE-IN.
+       01 EMPLOYEE-REC.
+           05 EMPLOYEE-NUMBER-IN   PIC 9(5).
+           05 EMPLOYEE-NAME-IN     PIC X(20).
+           05 SALARY-IN            PIC 9(5).
+           05 NO-OF-DEPENDENTS     PIC X(1).
+           05 FICA-IN              PIC X(5).
+           05 STATE-TAX-IN         PIC X(6).
+           05 FEDERAL-TAX-IN       PIC X(6).
+           05 DATE-OF-HIRE.
+               10 MONTH            PIC 9(2).
+               10 DAYS             PIC 9(2).
+               10 YEAR             PIC 9(4).
+       FD AWARDS-FILE-OUT.
+       01 AWARD-REC-OUT.
+           05                      PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 MORE-RECORDS             PIC X(3) VALUE 'YES'.
+       01 CURRENT-YEAR             PIC 9(4).
+       01 CURRENT-MONTH            PIC 9(2).
+       01 CURRENT-DAY              PIC 9(2).
+       01 YEARS-OF-SERVICE         PIC 9(3).
+       01 HEADER-1.
+           05                      PIC X(45) VALUE
+               '     EMPLOYEE SERVICE AWARD LIST'.
+       01 SPACES-1.
+           05                      PIC X VALUE SPACES.
+       01 AWARD-LINE.
+           05 AWARD-NAME-OUT       PIC X(20).
+           05                      PIC X(5) VALUE SPACES.
+           05 AWARD-YEARS-OUT      PIC ZZ9.
+           05                      PIC X(5) VALUE SPACES.
+           05 AWARD-TEXT-OUT       PIC X(30).
+       PROCEDURE DIVISION.
+       100-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO CURRENT-YEAR
+           MOVE FUNCTION CURRENT-DATE(5:2) TO CURRENT-MONTH
+           MOVE FUNCTION CURRENT-DATE(7:2) TO CURRENT-DAY
+           OPEN INPUT EMPLOYEE-FILE-IN
+               OUTPUT AWARDS-FILE-OUT
+           WRITE AWARD-REC-OUT FROM HEADER-1.
+           WRITE AWARD-REC-OUT FROM SPACES-1.
+           PERFORM UNTIL MORE-RECORDS = 'NO'
+               READ EMPLOYEE-FILE-IN
+                   AT END
+                       MOVE 'NO' TO MORE-RECORDS
+                   NOT AT END
+                       PERFORM 200-PROCESS
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE-IN
+                 AWARDS-FILE-OUT
+           STOP RUN.
+       200-PROCESS.
+           COMPUTE YEARS-OF-SERVICE = CURRENT-YEAR - YEAR
+           IF CURRENT-MONTH < MONTH OR
+               (CURRENT-MONTH = MONTH AND CURRENT-DAY < DAYS)
+               SUBTRACT 1 FROM YEARS-OF-SERVICE
+           END-IF
+           IF YEARS-OF-SERVICE = 5 OR YEARS-OF-SERVICE = 10 OR
+               YEARS-OF-SERVICE = 15 OR YEARS-OF-SERVICE = 20
+               MOVE EMPLOYEE-NAME-IN TO AWARD-NAME-OUT
+               MOVE YEARS-OF-SERVICE TO AWARD-YEARS-OUT
+               MOVE 'YEAR SERVICE ANNIVERSARY' TO AWARD-TEXT-OUT
+               WRITE AWARD-REC-OUT FROM AWARD-LINE
+           END-IF.
