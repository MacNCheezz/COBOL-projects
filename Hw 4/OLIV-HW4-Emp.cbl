@@ -1,20 +1,43 @@
+      ******************************************************************
+      * Author: McCarthy Oliveira
+      * Date: 9/21/19
+      * Purpose: net out each employee's pay and write it keyed by
+      *          employee number for downstream lookup
+      * Modification History:
+      *   8/9/26  - SALES-FILE-OUT write now checked with FILE STATUS/
+      *             INVALID KEY; a repeated EMPLOYEE-NUMBER-IN is
+      *             rejected and counted instead of silently
+      *             overwriting the WRITE (random ACCESS MODE doesn't
+      *             REWRITE) and still being counted as written;
+      *             sets a non-zero RETURN-CODE when any record is
+      *             rejected
+      *   8/9/26  - NET-PAY made signed and clamped at zero before
+      *             MOVE TO SALARY-OUT, so deductions exceeding
+      *             SALARY-IN no longer wrap into a bogus positive
+      *             net pay in the unsigned output field
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPLOYEE-FILE.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE-IN
-           ASSIGN TO
-           'D:\COBOL\MIS 280 Homework\Homework #4\OLIV-HW4-EmpIn.txt'
+           ASSIGN TO EMPLOYEE-FILE-IN-DD
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SALES-FILE-OUT
-           ASSIGN TO
-           'D:\COBOL\MIS 280 Homework\Homework #4\OLIV-HW4-EmpOut.txt'
+           ASSIGN TO SALES-FILE-OUT-DD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMPLOYEE-NUMBER-OUT
+               FILE STATUS IS SALES-STATUS.
+           SELECT CONTROL-LOG
+           ASSIGN TO CONTROL-LOG-DD
                ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE-IN.
        01 EMPLOYEE-REC.
+           05 EMPLOYEE-NUMBER-IN   PIC 9(5).
            05 EMPLOYEE-NAME-IN     PIC X(20).
            05 SALARY-IN            PIC 9(5).
            05 NO-OF-DEPENDENTS     PIC X(1).
@@ -27,13 +50,35 @@
                10 YEAR             PIC 9(4).
        FD SALES-FILE-OUT.
        01 SALARY-REC-OUT.
+           05 EMPLOYEE-NUMBER-OUT  PIC 9(5).
            05 EMPLOYEE-NAME-OUT    PIC X(20).
-           05 SALARY-OUT           PIC X(5).
+           05 SALARY-OUT           PIC 9(5).
+       FD CONTROL-LOG.
+       01 CONTROL-LOG-REC.
+           COPY OLIV-CTL-Rec.
        WORKING-STORAGE SECTION.
        01 WS-WORK-AREAS.
            05 MORE-RECORDS         PIC X(3) VALUE 'YES'.
+       01 FICA-NUM                 PIC 9(5).
+       01 STATE-TAX-NUM            PIC 9(6).
+       01 FEDERAL-TAX-NUM          PIC 9(6).
+       01 DEPENDENT-COUNT          PIC 9(1).
+       01 DEPENDENT-EXEMPTION      PIC 9(6) VALUE 4300.
+       01 DEPENDENT-REDUCTION      PIC 9(6).
+       01 NET-PAY                  PIC S9(5).
+       01 READ-COUNT               PIC 9(7) VALUE 0.
+       01 WRITE-COUNT              PIC 9(7) VALUE 0.
+       01 REJECT-COUNT             PIC 9(7) VALUE 0.
+       01 SALES-STATUS             PIC XX.
+       01 EMPLOYEE-FILE-IN-DD      PIC X(100) VALUE
+           'D:\COBOL\MIS 280 Homework\Homework #4\OLIV-HW4-EmpIn.txt'.
+       01 SALES-FILE-OUT-DD        PIC X(100) VALUE
+           'D:\COBOL\MIS 280 Homework\Homework #4\OLIV-HW4-EmpOut.txt'.
+       01 CONTROL-LOG-DD           PIC X(100) VALUE
+         'D:\COBOL\MIS 280 Homework\Batch Control\OLIV-CTL-Log.txt'.
        PROCEDURE DIVISION.
        100-MAIN.
+       PERFORM 010-GET-FILE-NAMES
        OPEN INPUT EMPLOYEE-FILE-IN
            OUTPUT SALES-FILE-OUT
        PERFORM UNTIL MORE-RECORDS = 'NO'
@@ -44,10 +89,51 @@
                    PERFORM 200-PROCESS
            END-READ
        END-PERFORM
+       PERFORM 900-WRITE-CONTROL-LOG
        CLOSE EMPLOYEE-FILE-IN
              SALES-FILE-OUT
+       IF REJECT-COUNT > 0
+           DISPLAY 'EMPLOYEE-FILE RECORDS REJECTED (DUPLICATE '
+               'EMPLOYEE NUMBER): ' REJECT-COUNT
+           MOVE 4 TO RETURN-CODE
+       END-IF
        STOP RUN.
+       010-GET-FILE-NAMES.
+           ACCEPT EMPLOYEE-FILE-IN-DD FROM ENVIRONMENT "EMPIN"
+           ACCEPT SALES-FILE-OUT-DD FROM ENVIRONMENT "EMPOUT"
+           ACCEPT CONTROL-LOG-DD FROM ENVIRONMENT "CTLLOG".
        200-PROCESS.
+           ADD 1 TO READ-COUNT
+           MOVE EMPLOYEE-NUMBER-IN TO EMPLOYEE-NUMBER-OUT
            MOVE EMPLOYEE-NAME-IN TO EMPLOYEE-NAME-OUT
-           MOVE SALARY-IN TO SALARY-OUT
-           WRITE SALARY-REC-OUT.
+           MOVE FICA-IN TO FICA-NUM
+           MOVE STATE-TAX-IN TO STATE-TAX-NUM
+           MOVE FEDERAL-TAX-IN TO FEDERAL-TAX-NUM
+           MOVE NO-OF-DEPENDENTS TO DEPENDENT-COUNT
+           COMPUTE DEPENDENT-REDUCTION =
+               DEPENDENT-COUNT * DEPENDENT-EXEMPTION
+           IF DEPENDENT-REDUCTION > FEDERAL-TAX-NUM
+               MOVE ZERO TO FEDERAL-TAX-NUM
+           ELSE
+               SUBTRACT DEPENDENT-REDUCTION FROM FEDERAL-TAX-NUM
+           END-IF
+           COMPUTE NET-PAY = SALARY-IN - FICA-NUM
+               - STATE-TAX-NUM - FEDERAL-TAX-NUM
+           IF NET-PAY < ZERO
+               MOVE ZERO TO NET-PAY
+           END-IF
+           MOVE NET-PAY TO SALARY-OUT
+           WRITE SALARY-REC-OUT
+               INVALID KEY
+                   ADD 1 TO REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WRITE-COUNT
+           END-WRITE.
+       900-WRITE-CONTROL-LOG.
+           OPEN EXTEND CONTROL-LOG
+           MOVE 'EMPLOYEE-FI' TO CTL-PROGRAM-NAME
+           MOVE READ-COUNT TO CTL-RECORDS-READ
+           MOVE WRITE-COUNT TO CTL-RECORDS-WRITTEN
+           MOVE REJECT-COUNT TO CTL-RECORDS-REJECTED
+           WRITE CONTROL-LOG-REC
+           CLOSE CONTROL-LOG.
