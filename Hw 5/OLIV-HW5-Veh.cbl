@@ -1,76 +1,274 @@
-      ******************************************************************
-      * Author: McCarthy Oliveira
-      * Date: 9/20/19
-      * Purpose: find and show outdated (>5 years) vehicles in output
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VEHICLE-YEAR-UPDATE.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT VEHICLE-INFO-IN
-           ASSIGN TO
-           'D:\COBOL\MIS 280 Homework\Homework #5\OLIV-HW5-VehIn.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT VEHICLE-INFO-OUT
-           ASSIGN TO
-           'D:\COBOL\MIS 280 Homework\Homework #5\OLIV-HW5-VehOut.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  VEHICLE-INFO-IN.
-       01  VEHICLE-REC-IN.
-           05 VIN-IN               PIC X(17).
-           05 MAKE-IN              PIC X(13).
-           05 TYPE-OF-VEHICLE-IN   PIC X(5).
-           05 YEAR-IN              PIC 9(4).
-       FD  VEHICLE-INFO-OUT.
-       01  VEHICLE-REC-OUT.
-           05 VIN-OUT              PIC X(17).
-           05                      PIC X.
-           05 MAKE-OUT             PIC X(13).
-           05                      PIC X.
-           05 TYPE-OF-VEHICLE-OUT  PIC X(5).
-           05                      PIC X.
-           05 YEAR-OUT             PIC 9(4).
-       WORKING-STORAGE SECTION.
-       01  MORE-DATA               PIC XXX VALUE 'YES'.
-       01  YEARS-OLD               PIC 9(2).
-       01  CURRENT-YEAR            PIC 9(4).
-       01  HEADER-1.
-           05                      PIC X(42) VALUE
-               '      CARS THAT NEED TO BE REPLACED'.
-       01  SPACES-1.
-           05                      PIC X VALUE SPACES.
-       01  HEADER-2.
-           05                      PIC X(42) VALUE
-               '        VIN       MAKE          TYPE  YEAR'.
-       PROCEDURE DIVISION.
-       100-MAIN.
-           OPEN INPUT VEHICLE-INFO-IN
-               OUTPUT VEHICLE-INFO-OUT
-           WRITE VEHICLE-REC-OUT FROM HEADER-1.
-           WRITE VEHICLE-REC-OUT FROM SPACES-1.
-           WRITE VEHICLE-REC-OUT FROM HEADER-2.
-           WRITE VEHICLE-REC-OUT FROM SPACES-1.
-           PERFORM UNTIL MORE-DATA = 'NO'
-           READ VEHICLE-INFO-IN
-               AT END
-                   MOVE 'NO' TO MORE-DATA
-               NOT AT END
-                   PERFORM 200-UPDATE
-           END-READ
-           END-PERFORM
-           CLOSE VEHICLE-INFO-IN
-                 VEHICLE-INFO-OUT
-           STOP RUN.
-       200-UPDATE.
-           MOVE VIN-IN TO VIN-OUT
-           MOVE MAKE-IN TO MAKE-OUT
-           MOVE TYPE-OF-VEHICLE-IN TO TYPE-OF-VEHICLE-OUT
-           MOVE YEAR-IN TO YEAR-OUT
-           MOVE FUNCTION CURRENT-DATE(1:4) TO CURRENT-YEAR
-           COMPUTE YEARS-OLD = CURRENT-YEAR - YEAR-OUT
-               IF YEARS-OLD > 5
-                   WRITE VEHICLE-REC-OUT
-               END-IF.
+      ******************************************************************
+      * Author: McCarthy Oliveira
+      * Date: 9/20/19
+      * Purpose: find and show outdated vehicles in output
+      * Modification History:
+      *   8/8/26  - age-out threshold now varies by vehicle type,
+      *             pulled from the AGE-THRESHOLD-TABLE below
+      *   8/9/26  - VEHICLES SCANNED now counts every input record,
+      *             including VIN-rejected ones; average fleet age is
+      *             still figured over only the vehicles that passed
+      *             the VIN check, via the new VALID-VEHICLE-COUNT
+      *   8/9/26  - appends a run record to the shared batch control
+      *             log; a vehicle counts as written when it lands in
+      *             either the replacement report or the VIN exception
+      *             list, and as rejected when it's valid but not
+      *             flagged for either
+      *   8/9/26  - control log moved to its own OLIV-CTL-Veh.txt
+      *             instead of the shared OLIV-CTL-Log.txt - this
+      *             program isn't part of the nightly batch chain, and
+      *             a standalone run was leaving a stray row in the
+      *             chain's log for CONTROL-RECONCILE to pick up and
+      *             clear on its next unrelated run
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VEHICLE-YEAR-UPDATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEHICLE-INFO-IN
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Homework #5\OLIV-HW5-VehIn.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VEHICLE-INFO-OUT
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Homework #5\OLIV-HW5-VehOut.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VIN-EXCEPTION-OUT
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Homework #5\OLIV-HW5-VinErr.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-LOG
+           ASSIGN TO
+           'D:\COBOL\MIS 280 Homework\Batch Control\OLIV-CTL-Veh.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VEHICLE-INFO-IN.
+       01  VEHICLE-REC-IN.
+           05 VIN-IN               PIC X(17).
+           05 MAKE-IN              PIC X(13).
+           05 TYPE-OF-VEHICLE-IN   PIC X(5).
+           05 YEAR-IN              PIC 9(4).
+           05 ODOMETER-IN          PIC 9(6).
+       FD  VEHICLE-INFO-OUT.
+       01  VEHICLE-REC-OUT.
+           05 VIN-OUT              PIC X(17).
+           05                      PIC X.
+           05 MAKE-OUT             PIC X(13).
+           05                      PIC X.
+           05 TYPE-OF-VEHICLE-OUT  PIC X(5).
+           05                      PIC X.
+           05 YEAR-OUT             PIC 9(4).
+           05                      PIC X.
+           05 ODOMETER-OUT         PIC 9(6).
+       FD  VIN-EXCEPTION-OUT.
+       01  VIN-EXCEPTION-REC.
+           05 VIN-EXC-OUT          PIC X(17).
+           05                      PIC X.
+           05 MAKE-EXC-OUT         PIC X(13).
+           05                      PIC X.
+           05 VIN-EXC-REASON       PIC X(30).
+       FD  CONTROL-LOG.
+       01  CONTROL-LOG-REC.
+           COPY OLIV-CTL-Rec.
+       WORKING-STORAGE SECTION.
+       01  MORE-DATA               PIC XXX VALUE 'YES'.
+       01  YEARS-OLD               PIC 9(2).
+       01  CURRENT-YEAR            PIC 9(4).
+       01  AGE-THRESHOLD-DATA.
+           05                      PIC X(7) VALUE 'SEDAN05'.
+           05                      PIC X(7) VALUE 'TRUCK07'.
+           05                      PIC X(7) VALUE 'VAN  06'.
+           05                      PIC X(7) VALUE 'SUV  06'.
+           05                      PIC X(7) VALUE 'CAR  05'.
+       01  AGE-THRESHOLD-TABLE REDEFINES AGE-THRESHOLD-DATA.
+           05 AGE-THRESHOLD-ENTRY OCCURS 5 TIMES.
+               10 AGE-TYPE         PIC X(5).
+               10 AGE-YEARS        PIC 9(2).
+       01  AGE-IDX                 PIC 9(1).
+       01  REPLACEMENT-AGE         PIC 9(2) VALUE 5.
+       01  MILEAGE-THRESHOLD       PIC 9(6) VALUE 100000.
+       01  HEADER-1.
+           05                      PIC X(42) VALUE
+               '      CARS THAT NEED TO BE REPLACED'.
+       01  SPACES-1.
+           05                      PIC X VALUE SPACES.
+       01  HEADER-2.
+           05                      PIC X(50) VALUE
+               '        VIN       MAKE          TYPE  YEAR  ODOMTR'.
+       01  VEHICLE-COUNT            PIC 9(5) VALUE 0.
+       01  VALID-VEHICLE-COUNT      PIC 9(5) VALUE 0.
+       01  REPLACE-COUNT            PIC 9(5) VALUE 0.
+       01  TOTAL-AGE                PIC 9(7) VALUE 0.
+       01  AVERAGE-AGE              PIC 9(3)V99.
+       01  SUMMARY-LINE-1.
+           05                       PIC X(20) VALUE
+               'VEHICLES SCANNED:   '.
+           05 SUMMARY-SCANNED-OUT   PIC ZZZZ9.
+       01  SUMMARY-LINE-2.
+           05                       PIC X(20) VALUE
+               'FLAGGED FOR REPLACE:'.
+           05 SUMMARY-FLAGGED-OUT   PIC ZZZZ9.
+       01  SUMMARY-LINE-3.
+           05                       PIC X(20) VALUE
+               'AVERAGE FLEET AGE:  '.
+           05 SUMMARY-AVG-AGE-OUT   PIC ZZ9.99.
+       01  VIN-CHAR-SEQ             PIC X(33) VALUE
+               '0123456789ABCDEFGHJKLMNPRSTUVWXYZ'.
+       01  VIN-VALUE-DIGITS         PIC 9(33) VALUE
+               012345678912345678123457923456789.
+       01  VIN-VALUE-TABLE REDEFINES VIN-VALUE-DIGITS.
+           05 VIN-CHAR-VALUE        PIC 9(1) OCCURS 33 TIMES.
+       01  VIN-WEIGHT-DATA.
+           05                       PIC 99 VALUE 08.
+           05                       PIC 99 VALUE 07.
+           05                       PIC 99 VALUE 06.
+           05                       PIC 99 VALUE 05.
+           05                       PIC 99 VALUE 04.
+           05                       PIC 99 VALUE 03.
+           05                       PIC 99 VALUE 02.
+           05                       PIC 99 VALUE 10.
+           05                       PIC 99 VALUE 00.
+           05                       PIC 99 VALUE 09.
+           05                       PIC 99 VALUE 08.
+           05                       PIC 99 VALUE 07.
+           05                       PIC 99 VALUE 06.
+           05                       PIC 99 VALUE 05.
+           05                       PIC 99 VALUE 04.
+           05                       PIC 99 VALUE 03.
+           05                       PIC 99 VALUE 02.
+       01  VIN-WEIGHT-TABLE REDEFINES VIN-WEIGHT-DATA.
+           05 VIN-WEIGHT            PIC 99 OCCURS 17 TIMES.
+       01  VIN-POS                  PIC 99.
+       01  VIN-CHAR-IDX             PIC 99.
+       01  VIN-ONE-CHAR             PIC X.
+       01  VIN-CHAR-NUM             PIC 9.
+       01  VIN-CHAR-FOUND           PIC X(3).
+       01  VIN-CHECK-SUM            PIC 9(4).
+       01  VIN-CHECK-REMAINDER      PIC 99.
+       01  VIN-CHECK-DIGIT          PIC X.
+       01  VIN-IS-VALID             PIC X(3).
+       01  VIN-EXCEPTION-COUNT      PIC 9(5) VALUE 0.
+       01  CTL-WRITE-COUNT          PIC 9(5) VALUE 0.
+       01  CTL-REJECT-COUNT         PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       100-MAIN.
+           OPEN INPUT VEHICLE-INFO-IN
+               OUTPUT VEHICLE-INFO-OUT
+               OUTPUT VIN-EXCEPTION-OUT
+           WRITE VEHICLE-REC-OUT FROM HEADER-1.
+           WRITE VEHICLE-REC-OUT FROM SPACES-1.
+           WRITE VEHICLE-REC-OUT FROM HEADER-2.
+           WRITE VEHICLE-REC-OUT FROM SPACES-1.
+           PERFORM UNTIL MORE-DATA = 'NO'
+           READ VEHICLE-INFO-IN
+               AT END
+                   MOVE 'NO' TO MORE-DATA
+               NOT AT END
+                   PERFORM 200-UPDATE
+           END-READ
+           END-PERFORM
+           PERFORM 400-SUMMARY
+           PERFORM 900-WRITE-CONTROL-LOG
+           CLOSE VEHICLE-INFO-IN
+                 VEHICLE-INFO-OUT
+                 VIN-EXCEPTION-OUT
+           STOP RUN.
+       150-FIND-THRESHOLD.
+           MOVE 5 TO REPLACEMENT-AGE
+           PERFORM VARYING AGE-IDX FROM 1 BY 1
+               UNTIL AGE-IDX > 5
+               IF AGE-TYPE(AGE-IDX) = TYPE-OF-VEHICLE-IN
+                   MOVE AGE-YEARS(AGE-IDX) TO REPLACEMENT-AGE
+                   MOVE 6 TO AGE-IDX
+               END-IF
+           END-PERFORM.
+       170-VALIDATE-VIN.
+           MOVE 'YES' TO VIN-IS-VALID
+           MOVE 0 TO VIN-CHECK-SUM
+           PERFORM VARYING VIN-POS FROM 1 BY 1 UNTIL VIN-POS > 17
+               MOVE VIN-IN(VIN-POS:1) TO VIN-ONE-CHAR
+               PERFORM 175-CHAR-TO-NUM
+               IF VIN-CHAR-FOUND = 'NO'
+                   MOVE 'NO' TO VIN-IS-VALID
+               ELSE
+                   COMPUTE VIN-CHECK-SUM = VIN-CHECK-SUM +
+                       (VIN-CHAR-NUM * VIN-WEIGHT(VIN-POS))
+               END-IF
+           END-PERFORM
+           IF VIN-IS-VALID = 'YES'
+               COMPUTE VIN-CHECK-REMAINDER =
+                   FUNCTION MOD(VIN-CHECK-SUM, 11)
+               IF VIN-CHECK-REMAINDER = 10
+                   MOVE 'X' TO VIN-CHECK-DIGIT
+               ELSE
+                   MOVE VIN-CHECK-REMAINDER(2:1) TO VIN-CHECK-DIGIT
+               END-IF
+               IF VIN-IN(9:1) NOT = VIN-CHECK-DIGIT
+                   MOVE 'NO' TO VIN-IS-VALID
+               END-IF
+           END-IF.
+       175-CHAR-TO-NUM.
+           MOVE 'NO' TO VIN-CHAR-FOUND
+           PERFORM VARYING VIN-CHAR-IDX FROM 1 BY 1
+               UNTIL VIN-CHAR-IDX > 33
+               IF VIN-ONE-CHAR = VIN-CHAR-SEQ(VIN-CHAR-IDX:1)
+                   MOVE VIN-CHAR-VALUE(VIN-CHAR-IDX) TO VIN-CHAR-NUM
+                   MOVE 'YES' TO VIN-CHAR-FOUND
+                   MOVE 34 TO VIN-CHAR-IDX
+               END-IF
+           END-PERFORM.
+       200-UPDATE.
+           PERFORM 170-VALIDATE-VIN
+           ADD 1 TO VEHICLE-COUNT
+           IF VIN-IS-VALID = 'NO'
+               ADD 1 TO VIN-EXCEPTION-COUNT
+               ADD 1 TO CTL-WRITE-COUNT
+               MOVE VIN-IN TO VIN-EXC-OUT
+               MOVE MAKE-IN TO MAKE-EXC-OUT
+               MOVE 'INVALID VIN CHECK DIGIT' TO VIN-EXC-REASON
+               WRITE VIN-EXCEPTION-REC
+           ELSE
+               MOVE VIN-IN TO VIN-OUT
+               MOVE MAKE-IN TO MAKE-OUT
+               MOVE TYPE-OF-VEHICLE-IN TO TYPE-OF-VEHICLE-OUT
+               MOVE YEAR-IN TO YEAR-OUT
+               MOVE ODOMETER-IN TO ODOMETER-OUT
+               MOVE FUNCTION CURRENT-DATE(1:4) TO CURRENT-YEAR
+               COMPUTE YEARS-OLD = CURRENT-YEAR - YEAR-OUT
+               PERFORM 150-FIND-THRESHOLD
+               ADD 1 TO VALID-VEHICLE-COUNT
+               ADD YEARS-OLD TO TOTAL-AGE
+               IF YEARS-OLD > REPLACEMENT-AGE
+                   OR ODOMETER-IN > MILEAGE-THRESHOLD
+                   ADD 1 TO REPLACE-COUNT
+                   ADD 1 TO CTL-WRITE-COUNT
+                   WRITE VEHICLE-REC-OUT
+               ELSE
+                   ADD 1 TO CTL-REJECT-COUNT
+               END-IF
+           END-IF.
+       400-SUMMARY.
+           WRITE VEHICLE-REC-OUT FROM SPACES-1
+               AFTER ADVANCING 2 LINES
+           IF VALID-VEHICLE-COUNT > 0
+               COMPUTE AVERAGE-AGE ROUNDED =
+                   TOTAL-AGE / VALID-VEHICLE-COUNT
+           ELSE
+               MOVE 0 TO AVERAGE-AGE
+           END-IF
+           MOVE VEHICLE-COUNT TO SUMMARY-SCANNED-OUT
+           MOVE REPLACE-COUNT TO SUMMARY-FLAGGED-OUT
+           MOVE AVERAGE-AGE TO SUMMARY-AVG-AGE-OUT
+           WRITE VEHICLE-REC-OUT FROM SUMMARY-LINE-1
+           WRITE VEHICLE-REC-OUT FROM SUMMARY-LINE-2
+           WRITE VEHICLE-REC-OUT FROM SUMMARY-LINE-3.
+       900-WRITE-CONTROL-LOG.
+           OPEN EXTEND CONTROL-LOG
+           MOVE 'VEHICLE-YR  ' TO CTL-PROGRAM-NAME
+           MOVE VEHICLE-COUNT TO CTL-RECORDS-READ
+           MOVE CTL-WRITE-COUNT TO CTL-RECORDS-WRITTEN
+           MOVE CTL-REJECT-COUNT TO CTL-RECORDS-REJECTED
+           WRITE CONTROL-LOG-REC
+           CLOSE CONTROL-LOG.
